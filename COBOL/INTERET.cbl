@@ -19,11 +19,14 @@
       *
        ENVIRONMENT DIVISION.
       *
-       INPUT-OUTPUT SECTION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY JOBLOGSL.
       *
-       DATA DIVISION. 
+       DATA DIVISION.
       *
-       FILE SECTION. 
+       FILE SECTION.
+       COPY JOBLOGFD.
       *
        WORKING-STORAGE SECTION. 
       *
@@ -32,9 +35,20 @@
               10  VALEUR-ACTUELLE           PIC 9(7)V99.
               10  VALEUR-FUTURE             PIC 9(7)V99.
               10  VALEUR-FUTURE-FORMATTEE   PIC Z,ZZZ,ZZZ.99.
+              10  CONTRIBUTION-PERIODIQUE   PIC 9(7)V99    VALUE 0.
            05 VALEURS-AUTRES.
               10 TAUX-INTERET               PIC 9(7)V99.
               10 NOMBRE-D-ANNEES            PIC 9(2).
+      *
+       01  VARIABLES-TRAVAIL.
+           05 ANNUITE-SWITCH                PIC X          VALUE "N".
+      *
+       01 JOBLOG-DATE-ET-HEURE.
+          05 JDH-DATE                       PIC 9(8).
+          05 JDH-TIME                       PIC 9(6).
+          05 FILLER                         PIC X(7).
+      *
+       01 JOBLOG-STATUS-SWITCH           PIC X(8)       VALUE "NORMAL".
       *
        77  FIN-DE-SECTION-SWITCH            PIC 9             VALUE 0.
       *
@@ -42,10 +56,36 @@
       *
        000-CALCUL-TOTAL-INTERET.
       *
+           PERFORM 910-OUVRIR-JOBLOG.
            PERFORM 100-CALCUL-UN-INTERET
               UNTIL FIN-DE-SECTION-SWITCH = 1.
+           PERFORM 950-ECRIRE-JOBLOG.
            DISPLAY "FIN DU PROGRAMME.".
-           STOP RUN.
+           GOBACK.
+      *
+      ******************************************************************
+      *  This routine opens JOBLOG and captures the run's start time
+      ******************************************************************
+       910-OUVRIR-JOBLOG.
+      *
+           OPEN EXTEND JOBLOG.
+           MOVE "INTR0001" TO JL-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO JOBLOG-DATE-ET-HEURE.
+           MOVE JDH-DATE TO JL-START-TIMESTAMP (1:8).
+           MOVE JDH-TIME TO JL-START-TIMESTAMP (9:6).
+      *
+      ******************************************************************
+      *  This routine writes the run's JOBLOG record and closes JOBLOG
+      ******************************************************************
+       950-ECRIRE-JOBLOG.
+      *
+           MOVE SPACES TO JOBLOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO JOBLOG-DATE-ET-HEURE.
+           MOVE JDH-DATE TO JL-END-TIMESTAMP (1:8).
+           MOVE JDH-TIME TO JL-END-TIMESTAMP (9:6).
+           MOVE JOBLOG-STATUS-SWITCH TO JL-STATUS.
+           WRITE JOBLOG-RECORD.
+           CLOSE JOBLOG.
       *
        100-CALCUL-UN-INTERET.
       *
@@ -65,9 +105,35 @@
            ACCEPT NOMBRE-D-ANNEES.
            DISPLAY "ENTRER LE TAUX D'INTÉRÊT".
            ACCEPT TAUX-INTERET.
-           COMPUTE VALEUR-FUTURE =
-              VALEUR-ACTUELLE * (1 +
-              TAUX-INTERET / 100) ** NOMBRE-D-ANNEES.
+           DISPLAY "AJOUTER UNE CONTRIBUTION PERIODIQUE? (Y/N)".
+           ACCEPT ANNUITE-SWITCH.
+           IF (ANNUITE-SWITCH = "Y" OR "y")
+              DISPLAY "ENTRER LA CONTRIBUTION ANNUELLE:"
+              ACCEPT CONTRIBUTION-PERIODIQUE
+           ELSE
+              MOVE 0 TO CONTRIBUTION-PERIODIQUE
+           END-IF.
+           IF (CONTRIBUTION-PERIODIQUE > 0)
+              PERFORM 210-CALCULER-VALEUR-FUTURE-ANNUITE
+           ELSE
+              COMPUTE VALEUR-FUTURE =
+                 VALEUR-ACTUELLE * (1 +
+                 TAUX-INTERET / 100) ** NOMBRE-D-ANNEES
+           END-IF.
            MOVE VALEUR-FUTURE TO VALEUR-FUTURE-FORMATTEE.
            DISPLAY "VALEUR-FUTURE = " VALEUR-FUTURE.
-      *
\ No newline at end of file
+      *
+      ******************************************************************
+      *  This routine compounds VALEUR-ACTUELLE one year at a time,
+      *  adding CONTRIBUTION-PERIODIQUE before applying TAUX-INTERET
+      *  each year, since a closed-form formula doesn't fit a lump
+      *  sum plus regular top-ups
+      ******************************************************************
+       210-CALCULER-VALEUR-FUTURE-ANNUITE.
+           MOVE VALEUR-ACTUELLE TO VALEUR-FUTURE.
+           PERFORM NOMBRE-D-ANNEES TIMES
+              COMPUTE VALEUR-FUTURE ROUNDED =
+                 (VALEUR-FUTURE + CONTRIBUTION-PERIODIQUE) * (1 +
+                 TAUX-INTERET / 100)
+           END-PERFORM.
+      *
