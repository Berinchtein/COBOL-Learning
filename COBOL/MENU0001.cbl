@@ -0,0 +1,87 @@
+      *****************************************************************
+      * Program name:    MENU0001
+      * Original author: MANUEL JARRY
+      *
+      * Maintenence Log
+      * Date        Author        Maintenance Requirement
+      * ----------- ------------  --------------------------------------
+      * 08/11/2025   MANUEL JARRY  Req 013 - front-end menu driver
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MENU0001.
+       AUTHOR. MANUEL JARRY.
+       INSTALLATION. COBOL-Learning
+       DATE-WRITTEN. 08/11/2025.
+       DATE-COMPILED. DD/MM/YYYY.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC-MANU.
+       OBJECT-COMPUTER. PC-MANU.
+      *****************************************************************
+      *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 MENU-EXIT-SWITCH            PIC X          VALUE "N".
+      *
+       01 USER-ENTRIES.
+          05 MENU-SELECTION              PIC 9          VALUE 0.
+      *
+       01 OTHER-FIELDS.
+          05 SEPARATOR-LINE              PIC X(50)
+                                                        VALUE
+                "--------------------------------------------------".
+      *****************************************************************
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       000-MENU-PRINCIPAL.
+      *
+           PERFORM 100-TRAITER-UN-CHOIX
+              UNTIL (MENU-EXIT-SWITCH = "Y").
+           DISPLAY "END OF PROGRAM.".
+           STOP RUN.
+      *
+      ******************************************************************
+      *  This routine prints the menu, accepts a choice, and CALLs the
+      *  selected job, looping back until the operator chooses to exit
+      ******************************************************************
+       100-TRAITER-UN-CHOIX.
+      *
+           DISPLAY SEPARATOR-LINE.
+           DISPLAY "MANU'S COBOL-LEARNING - DAILY JOBS MENU".
+           DISPLAY SEPARATOR-LINE.
+           DISPLAY "  1 - GAS CONSUMPTION CALCULATOR (GASC0001)".
+           DISPLAY "  2 - INTEREST CALCULATOR (INTR0001)".
+           DISPLAY "  3 - INTEREST CALCULATOR - LOANS/BATCH (INTR0003)".
+           DISPLAY "  4 - COBOL STRUCTURE CHART GENERATOR (STRC001)".
+           DISPLAY "  0 - EXIT".
+           DISPLAY "ENTER YOUR CHOICE:".
+           ACCEPT MENU-SELECTION.
+           EVALUATE MENU-SELECTION
+              WHEN 1
+                 CALL "GASC0001"
+                 CANCEL "GASC0001"
+              WHEN 2
+                 CALL "INTR0001"
+                 CANCEL "INTR0001"
+              WHEN 3
+                 CALL "INTR0003"
+                 CANCEL "INTR0003"
+              WHEN 4
+                 CALL "STRC001"
+                 CANCEL "STRC001"
+              WHEN 0
+                 MOVE "Y" TO MENU-EXIT-SWITCH
+              WHEN OTHER
+                 DISPLAY "INVALID CHOICE. VEUILLEZ REESSAYER."
+           END-EVALUATE.
+      *
