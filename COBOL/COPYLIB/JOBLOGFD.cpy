@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook:  JOBLOGFD
+      * Purpose:   FD and record layout for the shared JOBLOG
+      *            run-history file, COPYed into every program that
+      *            logs a run.
+      *****************************************************************
+       FD  JOBLOG.
+       01  JOBLOG-RECORD.
+           05 JL-PROGRAM-ID           PIC X(8).
+           05 FILLER                  PIC X(1)      VALUE SPACE.
+           05 JL-START-TIMESTAMP      PIC 9(14).
+           05 FILLER                  PIC X(1)      VALUE SPACE.
+           05 JL-END-TIMESTAMP        PIC 9(14).
+           05 FILLER                  PIC X(1)      VALUE SPACE.
+           05 JL-STATUS               PIC X(8).
