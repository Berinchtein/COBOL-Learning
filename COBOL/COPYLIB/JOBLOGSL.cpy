@@ -0,0 +1,7 @@
+      *****************************************************************
+      * Copybook:  JOBLOGSL
+      * Purpose:   FILE-CONTROL entry for the shared JOBLOG run-history
+      *            file, COPYed into every program that logs a run.
+      *****************************************************************
+           SELECT JOBLOG ASSIGN TO JOBLOG
+              ORGANIZATION IS LINE SEQUENTIAL.
