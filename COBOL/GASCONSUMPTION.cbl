@@ -1,48 +1,128 @@
       *****************************************************************
-      * Program name:    GASC0001                               
-      * Original author: MANUEL JARRY                                
+      * Program name:    GASC0001
+      * Original author: MANUEL JARRY
       *
-      * Maintenence Log                                              
-      * Date        Author        Maintenance Requirement               
+      * Maintenence Log
+      * Date        Author        Maintenance Requirement
       * ----------- ------------  --------------------------------------
-      * 03/11/2025   MANUEL JARRY  Created for COBOL-Learning      
-      *                                                               
+      * 03/11/2025   MANUEL JARRY  Created for COBOL-Learning
+      * 08/11/2025   MANUEL JARRY  Req 000 - FLEETLOG fleet mileage file
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  GASC0001.
-       AUTHOR. MANUEL JARRY. 
+       AUTHOR. MANUEL JARRY.
        INSTALLATION. COBOL-Learning
-       DATE-WRITTEN. 03/11/2025. 
-       DATE-COMPILED. DD/MM/YYYY. 
+       DATE-WRITTEN. 03/11/2025.
+       DATE-COMPILED. DD/MM/YYYY.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
       *
       *****************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
-       SOURCE-COMPUTER. PC-MANU. 
-       OBJECT-COMPUTER. PC-MANU. 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC-MANU.
+       OBJECT-COMPUTER. PC-MANU.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLEETLOG ASSIGN TO FLEETLOG
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FL-VEHICLE-ID
+              FILE STATUS IS FLEETLOG-FILE-STATUS.
+           SELECT CHKPOINT ASSIGN TO CHKPOINT
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CK-SESSION-KEY
+              FILE STATUS IS CHKPOINT-FILE-STATUS.
+           COPY JOBLOGSL.
       *****************************************************************
       *
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD  FLEETLOG.
+       01  FLEETLOG-RECORD.
+           05 FL-VEHICLE-ID              PIC X(6).
+           05 FL-CUMULATIVE-DISTANCE     PIC 9(8)V99.
+           05 FL-CUMULATIVE-FUEL-USED    PIC 9(8)V99.
+      *
+      ******************************************************************
+      *  Restart checkpoint - one record, rewritten around each trip so
+      *  a restart after an abend can tell whether the last trip made
+      *  it into FLEETLOG or was lost mid-entry
+      ******************************************************************
+       FD  CHKPOINT.
+       01  CHKPOINT-RECORD.
+           05 CK-SESSION-KEY             PIC X(1).
+           05 CK-VEHICLE-ID              PIC X(6).
+           05 CK-SESSION-DISTANCE-TOTAL  PIC 9(8)V99.
+           05 CK-SESSION-FUEL-TOTAL      PIC 9(8)V99.
+           05 CK-IN-PROGRESS-SWITCH      PIC X.
+              88 CK-TRIP-IN-PROGRESS                    VALUE "Y".
+      *
+       COPY JOBLOGFD.
       *****************************************************************
       *
       *****************************************************************
        WORKING-STORAGE SECTION.
       *
        01 SWITCHES.
-          05 END-OF-SESSION-SWITCH       PIC X          VALUE "N".
-          05 FIRST-SESSION-SWITCH        PIC X          VALUE "Y".
+          05 PROGRAM-SWITCHES.
+             10 END-OF-SESSION-SWITCH    PIC X          VALUE "N".
+             10 FIRST-SESSION-SWITCH     PIC X          VALUE "Y".
+          05 FLEETLOG-FOUND-SWITCH       PIC X          VALUE "N".
+             88 FLEETLOG-RECORD-FOUND                   VALUE "Y".
+          05 UNIT-SWITCHES.
+             10 DISTANCE-UNIT-SWITCH     PIC X          VALUE "M".
+                88 DISTANCE-UNIT-METRIC                 VALUE "M".
+                88 DISTANCE-UNIT-IMPERIAL                VALUE "I".
+             10 FUEL-UNIT-SWITCH         PIC X          VALUE "M".
+                88 FUEL-UNIT-METRIC                     VALUE "M".
+                88 FUEL-UNIT-IMPERIAL                   VALUE "I".
+             10 CONSUMPTION-UNIT-SWITCH  PIC X          VALUE "M".
+                88 CONSUMPTION-UNIT-METRIC               VALUE "M".
+                88 CONSUMPTION-UNIT-IMPERIAL             VALUE "I".
+      *
+       01 FILE-STATUS-FIELDS.
+          05 FLEETLOG-FILE-STATUS        PIC X(2)       VALUE "00".
+             88 FLEETLOG-FILE-OK                        VALUE "00".
+             88 FLEETLOG-FILE-NOT-FOUND                 VALUE "23" "35".
+          05 CHKPOINT-FILE-STATUS        PIC X(2)       VALUE "00".
+             88 CHKPOINT-FILE-OK                        VALUE "00".
+             88 CHKPOINT-FILE-NOT-FOUND                 VALUE "23" "35".
       *
-      *01 USER-ENTRIES.
+       01 JOBLOG-DATE-ET-HEURE.
+          05 JDH-DATE                    PIC 9(8).
+          05 JDH-TIME                    PIC 9(6).
+          05 FILLER                      PIC X(7).
+      *
+       01 JOBLOG-STATUS-SWITCH           PIC X(8)       VALUE "NORMAL".
+      *
+       01 USER-ENTRIES.
+          05 VEHICLE-ID-ENTRY            PIC X(6).
+          05 PROGRAM-START-VALUE         PIC 9.
+          05 UNIT-SYSTEM-ENTRY           PIC X.
+          05 NUMERICAL-FIELDS.
+             10 DISTANCE-VALUE           PIC 9(6).
+             10 FUEL-USED-VALUE          PIC 9(6).
+             10 FUEL-PRICE-PER-UNIT      PIC 9(3)V999.
+      *
+       01 CONVERSION-CONSTANTS.
+          05 KM-PER-MILE                 PIC 9V9999     VALUE 1.6093.
+          05 LITRES-PER-GALLON           PIC 99V9999    VALUE 3.7854.
+          05 MAX-DISTANCE-VALUE          PIC 9(6)       VALUE 050000.
+          05 MAX-FUEL-USED-VALUE         PIC 9(6)       VALUE 020000.
       *
        01 WORK-FIELDS.
-      *   05 NUMERICAL-FIELDS.
-      *      10 
-      *   05 OTHER-FIELDS.
+          05 NUMERICAL-FIELDS.
+             10 SESSION-DISTANCE-TOTAL   PIC 9(8)V99    VALUE 0.
+             10 SESSION-FUEL-TOTAL       PIC 9(8)V99    VALUE 0.
+             10 DISTANCE-VALUE-METRIC    PIC 9(8)V99    VALUE 0.
+             10 FUEL-USED-VALUE-METRIC   PIC 9(8)V99    VALUE 0.
+             10 GAS-CONSUMPTION          PIC 9(7)V99    VALUE 0.
+             10 TOTAL-TRIP-COST          PIC 9(8)V99    VALUE 0.
+          05 OTHER-FIELDS.
              10 SEPARATOR-LINE           PIC X(50)
                                                         VALUE
                    "--------------------------------------------------".
@@ -51,10 +131,69 @@
       ******************************************************************
        PROCEDURE DIVISION.
       *
+           PERFORM 010-OPEN-FLEETLOG.
            PERFORM 000-CALCULATE-GAS-CONSUMPTION THRU 000-EXIT
               UNTIL (END-OF-SESSION-SWITCH = "Y").
+           PERFORM 900-SHUTDOWN-FLEETLOG.
+           PERFORM 950-ECRIRE-JOBLOG.
            DISPLAY "END OF PROGRAM.".
-           STOP RUN.
+           GOBACK.
+      *
+      ******************************************************************
+      *  This routine opens FLEETLOG, creating it on first-ever use
+      ******************************************************************
+       010-OPEN-FLEETLOG.
+      *
+           OPEN I-O FLEETLOG.
+           IF NOT FLEETLOG-FILE-OK
+              OPEN OUTPUT FLEETLOG
+              CLOSE FLEETLOG
+              OPEN I-O FLEETLOG
+           END-IF.
+           OPEN I-O CHKPOINT.
+           IF NOT CHKPOINT-FILE-OK
+              OPEN OUTPUT CHKPOINT
+              CLOSE CHKPOINT
+              OPEN I-O CHKPOINT
+           END-IF.
+           PERFORM 005-CHECK-RESTART.
+           OPEN EXTEND JOBLOG.
+           MOVE "GASC0001" TO JL-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO JOBLOG-DATE-ET-HEURE.
+           MOVE JDH-DATE TO JL-START-TIMESTAMP (1:8).
+           MOVE JDH-TIME TO JL-START-TIMESTAMP (9:6).
+      *
+      ******************************************************************
+      *  This routine looks for a checkpoint left in progress by a run
+      *  that never reached 900-SHUTDOWN-FLEETLOG (i.e. an abend), warns
+      *  the operator that trip's totals were not saved to FLEETLOG, and
+      *  resets the checkpoint so this run starts clean
+      ******************************************************************
+       005-CHECK-RESTART.
+      *
+           MOVE "1" TO CK-SESSION-KEY.
+           READ CHKPOINT
+              INVALID KEY
+                 MOVE "1" TO CK-SESSION-KEY
+                 MOVE SPACES TO CK-VEHICLE-ID
+                 MOVE 0 TO CK-SESSION-DISTANCE-TOTAL
+                 MOVE 0 TO CK-SESSION-FUEL-TOTAL
+                 MOVE "N" TO CK-IN-PROGRESS-SWITCH
+                 WRITE CHKPOINT-RECORD
+              NOT INVALID KEY
+                 IF CK-TRIP-IN-PROGRESS
+                    DISPLAY SEPARATOR-LINE
+                    DISPLAY "RESTART DETECTED - THE PREVIOUS RUN "
+                            "ENDED WITHOUT SAVING THE TRIP FOR "
+                            "VEHICLE " CK-VEHICLE-ID "."
+                    DISPLAY "PLEASE RE-ENTER THAT TRIP IF IT WAS "
+                            "NOT ALREADY RECORDED."
+                    DISPLAY SEPARATOR-LINE
+                    MOVE "RESTART" TO JOBLOG-STATUS-SWITCH
+                    MOVE "N" TO CK-IN-PROGRESS-SWITCH
+                    REWRITE CHKPOINT-RECORD
+                 END-IF
+           END-READ.
       *
       ******************************************************************
       *  This routine demands an initial input or exit request
@@ -64,20 +203,255 @@
            IF (FIRST-SESSION-SWITCH = "Y")
               DISPLAY SEPARATOR-LINE
               DISPLAY "WELCOME TO MANU'S GAS CONSUMPTION CALCULATOR!"
+              PERFORM 015-ASK-UNIT-SYSTEM
               MOVE "N" TO FIRST-SESSION-SWITCH
            END-IF.
            DISPLAY SEPARATOR-LINE.
-           DISPLAY "TO START PROGRAM, ENTER 0.".
-           ACCEPT VALEUR-ACTUELLE.
-           IF (VALEUR-ACTUELLE = 0)
-              MOVE "Y" TO FIN-DE-SECTION-SWITCH
+           DISPLAY "TO START PROGRAM, ENTER 0. TO EXIT, ENTER 1.".
+           ACCEPT PROGRAM-START-VALUE.
+           IF (PROGRAM-START-VALUE = 0)
+              PERFORM 020-ASK-VEHICLE-ID
+              PERFORM 100-SHOW-GAS-CONSUMPTION
+              PERFORM 030-UPDATE-FLEETLOG
            ELSE
-              *>PERFORM XXX-NEXT-ROUTINE
+              MOVE "Y" TO END-OF-SESSION-SWITCH
            END-IF.
       *
        000-EXIT.
            EXIT.
       *
       ******************************************************************
-      *  This routine [???]
-      ******************************************************************
\ No newline at end of file
+      *  This routine asks the operator whether trip entries will be
+      *  logged in metric or imperial units
+      ******************************************************************
+       015-ASK-UNIT-SYSTEM.
+      *
+           DISPLAY "ENTER UNIT SYSTEM FOR THIS SESSION: "
+                   "'M' FOR METRIC (KM/LITRES), 'I' FOR IMPERIAL "
+                   "(MILES/GALLONS).".
+           ACCEPT UNIT-SYSTEM-ENTRY.
+           IF (UNIT-SYSTEM-ENTRY NOT = "M" AND "m" AND "I" AND "i")
+              DISPLAY "INVALID UNIT SYSTEM. VEUILLEZ REESSAYER."
+              GO TO 015-ASK-UNIT-SYSTEM
+           END-IF.
+           IF (UNIT-SYSTEM-ENTRY = "I" OR "i")
+              MOVE "I" TO DISTANCE-UNIT-SWITCH
+              MOVE "I" TO FUEL-UNIT-SWITCH
+              MOVE "I" TO CONSUMPTION-UNIT-SWITCH
+           ELSE
+              MOVE "M" TO DISTANCE-UNIT-SWITCH
+              MOVE "M" TO FUEL-UNIT-SWITCH
+              MOVE "M" TO CONSUMPTION-UNIT-SWITCH
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine converts the entered distance/fuel into metric
+      *  (km, litres) for the consumption math, regardless of the unit
+      *  system the operator chose for data entry
+      ******************************************************************
+       040-CONVERT-UNITS-TO-METRIC.
+      *
+           IF (DISTANCE-UNIT-IMPERIAL)
+              COMPUTE DISTANCE-VALUE-METRIC =
+                 DISTANCE-VALUE * KM-PER-MILE
+           ELSE
+              MOVE DISTANCE-VALUE TO DISTANCE-VALUE-METRIC
+           END-IF.
+           IF (FUEL-UNIT-IMPERIAL)
+              COMPUTE FUEL-USED-VALUE-METRIC =
+                 FUEL-USED-VALUE * LITRES-PER-GALLON
+           ELSE
+              MOVE FUEL-USED-VALUE TO FUEL-USED-VALUE-METRIC
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine asks which vehicle the trip belongs to and loads
+      *  its cumulative FLEETLOG totals so far
+      ******************************************************************
+       020-ASK-VEHICLE-ID.
+      *
+           DISPLAY "ENTER THE VEHICLE ID (6 CHARACTERS):".
+           ACCEPT VEHICLE-ID-ENTRY.
+           MOVE VEHICLE-ID-ENTRY TO FL-VEHICLE-ID.
+           READ FLEETLOG
+              INVALID KEY
+                 MOVE "N" TO FLEETLOG-FOUND-SWITCH
+                 MOVE 0 TO FL-CUMULATIVE-DISTANCE
+                 MOVE 0 TO FL-CUMULATIVE-FUEL-USED
+              NOT INVALID KEY
+                 MOVE "Y" TO FLEETLOG-FOUND-SWITCH
+                 DISPLAY "VEHICLE " VEHICLE-ID-ENTRY
+                         " TO DATE: " FL-CUMULATIVE-DISTANCE
+                         " DISTANCE, " FL-CUMULATIVE-FUEL-USED
+                         " FUEL USED."
+           END-READ.
+           MOVE "1" TO CK-SESSION-KEY.
+           MOVE VEHICLE-ID-ENTRY TO CK-VEHICLE-ID.
+           MOVE "Y" TO CK-IN-PROGRESS-SWITCH.
+           REWRITE CHKPOINT-RECORD.
+      *
+      ******************************************************************
+      *  This routine folds the session's totals into FLEETLOG and
+      *  writes the record back before shutdown
+      ******************************************************************
+       030-UPDATE-FLEETLOG.
+      *
+           ADD SESSION-DISTANCE-TOTAL  TO FL-CUMULATIVE-DISTANCE.
+           ADD SESSION-FUEL-TOTAL      TO FL-CUMULATIVE-FUEL-USED.
+           IF FLEETLOG-RECORD-FOUND
+              REWRITE FLEETLOG-RECORD
+           ELSE
+              WRITE FLEETLOG-RECORD
+              MOVE "Y" TO FLEETLOG-FOUND-SWITCH
+           END-IF.
+           MOVE "N" TO CK-IN-PROGRESS-SWITCH.
+           REWRITE CHKPOINT-RECORD.
+      *
+      ******************************************************************
+      *  This routine drives the distance/fuel entry and consumption
+      *  computation for the vehicle selected in 020-ASK-VEHICLE-ID
+      ******************************************************************
+       100-SHOW-GAS-CONSUMPTION.
+      *
+           PERFORM 110-ASK-DISTANCE.
+           PERFORM 120-ASK-FUEL-USED.
+           PERFORM 130-ASK-FUEL-PRICE.
+           PERFORM 040-CONVERT-UNITS-TO-METRIC.
+           PERFORM 050-COMPUTE-CONSUMPTION.
+           PERFORM 060-COMPUTE-TRIP-COST.
+           MOVE DISTANCE-VALUE-METRIC TO SESSION-DISTANCE-TOTAL.
+           MOVE FUEL-USED-VALUE-METRIC TO SESSION-FUEL-TOTAL.
+      *
+      ******************************************************************
+      *  This routine asks the user for the travelled distance
+      ******************************************************************
+       110-ASK-DISTANCE.
+      *
+           DISPLAY "ENTER THE DISTANCE TRAVELLED:".
+           ACCEPT DISTANCE-VALUE.
+           IF (DISTANCE-VALUE <= 0)
+              DISPLAY "DISTANCE MUST BE GREATER THAN ZERO. "
+                      "VEUILLEZ REESSAYER."
+              GO TO 110-ASK-DISTANCE
+           END-IF.
+           IF (DISTANCE-VALUE > MAX-DISTANCE-VALUE)
+              DISPLAY "EXCEPTION: DISTANCE EXCEEDS THE MAXIMUM OF "
+                      MAX-DISTANCE-VALUE " ALLOWED PER TRIP. "
+                      "VEUILLEZ REESSAYER."
+              GO TO 110-ASK-DISTANCE
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine asks the user for the fuel used over that
+      *  distance
+      ******************************************************************
+       120-ASK-FUEL-USED.
+      *
+           DISPLAY "ENTER THE FUEL USED:".
+           ACCEPT FUEL-USED-VALUE.
+           IF (FUEL-USED-VALUE <= 0)
+              DISPLAY "FUEL USED MUST BE GREATER THAN ZERO. "
+                      "VEUILLEZ REESSAYER."
+              GO TO 120-ASK-FUEL-USED
+           END-IF.
+           IF (FUEL-USED-VALUE > MAX-FUEL-USED-VALUE)
+              DISPLAY "EXCEPTION: FUEL USED EXCEEDS THE MAXIMUM OF "
+                      MAX-FUEL-USED-VALUE " ALLOWED PER TRIP. "
+                      "VEUILLEZ REESSAYER."
+              GO TO 120-ASK-FUEL-USED
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine asks the price of fuel per unit purchased, so
+      *  the total trip cost can be worked out alongside consumption
+      ******************************************************************
+       130-ASK-FUEL-PRICE.
+      *
+           DISPLAY "ENTER THE FUEL PRICE PER UNIT:".
+           ACCEPT FUEL-PRICE-PER-UNIT.
+           IF (FUEL-PRICE-PER-UNIT <= 0)
+              DISPLAY "FUEL PRICE MUST BE GREATER THAN ZERO. "
+                      "VEUILLEZ REESSAYER."
+              GO TO 130-ASK-FUEL-PRICE
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine computes the gas consumption. Metric-mode drivers
+      *  get litres per 100 km/units travelled (lower is better);
+      *  imperial-mode drivers get miles per gallon (higher is better),
+      *  computed straight from the as-entered imperial values since
+      *  DISTANCE/FUEL-UNIT-SWITCH always agree with CONSUMPTION-UNIT-
+      *  SWITCH - all three are set together by 015-ASK-UNIT-SYSTEM
+      ******************************************************************
+       050-COMPUTE-CONSUMPTION.
+      *
+           IF (CONSUMPTION-UNIT-IMPERIAL)
+              COMPUTE GAS-CONSUMPTION ROUNDED =
+                 DISTANCE-VALUE / FUEL-USED-VALUE
+                 ON SIZE ERROR
+                    DISPLAY "EXCEPTION: CONSUMPTION FIGURE "
+                            "OUT OF RANGE."
+              END-COMPUTE
+              DISPLAY "GAS CONSUMPTION = " GAS-CONSUMPTION
+                      " MILES PER GALLON."
+           ELSE
+              COMPUTE GAS-CONSUMPTION ROUNDED =
+                 (FUEL-USED-VALUE-METRIC / DISTANCE-VALUE-METRIC) * 100
+                 ON SIZE ERROR
+                    DISPLAY "EXCEPTION: CONSUMPTION FIGURE "
+                            "OUT OF RANGE."
+              END-COMPUTE
+              DISPLAY "GAS CONSUMPTION = " GAS-CONSUMPTION
+                      " UNITS PER 100 TRAVELLED."
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine computes the total trip cost from the fuel
+      *  actually used (as entered, in the operator's own unit system)
+      *  and the price per unit
+      ******************************************************************
+       060-COMPUTE-TRIP-COST.
+      *
+           COMPUTE TOTAL-TRIP-COST ROUNDED =
+              FUEL-USED-VALUE * FUEL-PRICE-PER-UNIT.
+           DISPLAY "TOTAL TRIP COST = " TOTAL-TRIP-COST.
+      *
+      ******************************************************************
+      *  This routine prints a fleet-wide summary and closes FLEETLOG
+      ******************************************************************
+       900-SHUTDOWN-FLEETLOG.
+      *
+           DISPLAY SEPARATOR-LINE.
+           DISPLAY "FLEET SUMMARY - CUMULATIVE TOTALS BY VEHICLE".
+           DISPLAY SEPARATOR-LINE.
+           MOVE LOW-VALUES TO FL-VEHICLE-ID.
+           START FLEETLOG KEY IS NOT LESS THAN FL-VEHICLE-ID
+              INVALID KEY
+                 DISPLAY "NO VEHICLES RECORDED IN FLEETLOG."
+           END-START.
+           PERFORM UNTIL FLEETLOG-FILE-NOT-FOUND
+              READ FLEETLOG NEXT RECORD
+                 AT END
+                    MOVE "23" TO FLEETLOG-FILE-STATUS
+                 NOT AT END
+                    DISPLAY "VEHICLE " FL-VEHICLE-ID
+                            " DISTANCE: " FL-CUMULATIVE-DISTANCE
+                            " FUEL USED: " FL-CUMULATIVE-FUEL-USED
+              END-READ
+           END-PERFORM.
+           CLOSE FLEETLOG.
+           CLOSE CHKPOINT.
+      *
+      ******************************************************************
+      *  This routine writes the run's JOBLOG record and closes JOBLOG
+      ******************************************************************
+       950-ECRIRE-JOBLOG.
+      *
+           MOVE SPACES TO JOBLOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO JOBLOG-DATE-ET-HEURE.
+           MOVE JDH-DATE TO JL-END-TIMESTAMP (1:8).
+           MOVE JDH-TIME TO JL-END-TIMESTAMP (9:6).
+           MOVE JOBLOG-STATUS-SWITCH TO JL-STATUS.
+           WRITE JOBLOG-RECORD.
+           CLOSE JOBLOG.
+      *
