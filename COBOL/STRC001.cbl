@@ -24,8 +24,11 @@
        OBJECT-COMPUTER. IBM-Z.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT COBLPROG ASSIGN  TO COBLPROG.
+           SELECT COBLPROG ASSIGN  TO COBLPROG
+              FILE STATUS IS COBLPROG-FILE-STATUS.
            SELECT STRCCHRT ASSIGN TO STRCCHRT.
+           SELECT EXCEPTLST ASSIGN TO EXCEPTLST.
+           COPY JOBLOGSL.
       *****************************************************************
       *
       *****************************************************************
@@ -36,20 +39,72 @@
        01 OLD-PROCEDURE-INFORMATIONS.
           05 OLD-SEQUENCE-NUMBER        PIC 9(3).
           05 PROCEDURE-NAME             PIC X(26).
+          05 OLD-CALLED-BY-SEQ          PIC 9(3).
       *
        FD  STRCCHRT.
        01  PRINT-AREA    PIC X(132).
+      *
+       FD  EXCEPTLST.
+       01  EXCEPTION-AREA PIC X(132).
+      *
+       COPY JOBLOGFD.
       *****************************************************************
        WORKING-STORAGE SECTION.
       *
        01 SWITCHES.
           05 COBLPROG-EOF-SWITCH      PIC X        VALUE "N".
              88 COBLPROG-EOF                         VALUE "Y".
+          05 FIRST-RECORD-SWITCH      PIC X        VALUE "Y".
+          05 COMMON-MODULE-FOUND-SWITCH PIC X      VALUE "N".
+             88 COMMON-MODULE-FOUND                  VALUE "Y".
+      *
+       01 COBLPROG-FILE-STATUS         PIC X(2)     VALUE "00".
+          88 COBLPROG-FILE-OK                         VALUE "00".
+          88 COBLPROG-FILE-NOT-FOUND                  VALUE "23" "35".
+      *
+       01 SEQUENCE-TRACKING.
+          05 LAST-SEQUENCE-NUMBER     PIC 9(3)     VALUE 0.
+      *
+       01 COMMON-MODULE-NAMES-INIT.
+          05 FILLER              PIC X(26) VALUE "000-INITIALISATION".
+          05 FILLER              PIC X(26) VALUE "800-OUVRIR-FICHIERS".
+          05 FILLER              PIC X(26) VALUE "801-FERMER-FICHIERS".
+          05 FILLER              PIC X(26) VALUE "700-IMPRIMER-ENTETE".
+          05 FILLER              PIC X(26) VALUE "600-VALIDER-ENTREE".
+          05 FILLER              PIC X(26) VALUE "900-TERMINER".
+          05 FILLER              PIC X(26) VALUE "999-GESTION-ERREUR".
+          05 FILLER              PIC X(26) VALUE "950-ECRIRE-JOBLOG".
+      *
+       01 COMMON-MODULE-TABLE REDEFINES COMMON-MODULE-NAMES-INIT.
+          05 COMMON-MODULE-NAME PIC X(26)
+             OCCURS 8 TIMES INDEXED BY COMMON-MODULE-IDX.
+      *
+       01 CHARTED-COUNT               PIC 9(4)     VALUE 0.
+       01 CHARTED-NAMES-TABLE.
+          05 CHARTED-ENTRY
+             OCCURS 0 TO 500 TIMES DEPENDING ON CHARTED-COUNT
+             INDEXED BY CHARTED-IDX.
+             10 CHARTED-NAME           PIC X(26).
+             10 CHARTED-SEQUENCE       PIC 9(3).
+             10 CHARTED-NESTING-LEVEL  PIC 9.
+      *
+       01 EXCEPTION-RECORD.
+          05 EX-SEQUENCE-NUMBER       PIC 9(3).
+          05 FILLER                   PIC X(1)     VALUE SPACE.
+          05 EX-PROCEDURE-NAME        PIC X(26).
+          05 FILLER                   PIC X(1)     VALUE SPACE.
+          05 EX-PREVIOUS-SEQUENCE     PIC 9(3).
+          05 FILLER                   PIC X(1)     VALUE SPACE.
+          05 EX-REASON                PIC X(20).
+      *
+       01 INDENT-WORK-FIELDS.
+          05 NEW-NESTING-LEVEL        PIC 9.
+          05 INDENT-SPACES            PIC 9(2).
       *
        01 NEW-PROCEDURE-INFORMATIONS.
           05 NEW-SEQUENCE-NUMBER      PIC 9(3).
           05 FILLER                   PIC X(1)     VALUE SPACE.
-          05 PROCEDURE-NAME           PIC X(26).
+          05 NEW-PRINT-NAME           PIC X(53).
           05 FILLER                   PIC X(1)     VALUE SPACE.
           05 COMMON-MODULE            PIC X(3)     VALUE "(c)".
       *
@@ -74,12 +129,290 @@
           05 FILLER                   PIC X(12)    VALUE " STRUCTURE L".
           05 FILLER                   PIC X(12)    VALUE "ISTING GENER".
           05 FILLER                   PIC X(12)    VALUE "ATOR        ".
-          05 FILLER                   PIC X(63)    VALUE SPACE.
+          05 FILLER                   PIC X(8)     VALUE "PAGE:   ".
+          05 HL1-PAGE-NUMBER           PIC ZZ9.
+          05 FILLER                   PIC X(52)    VALUE SPACE.
+      *
+       01 HEADING-LINE-2.
+          05 FILLER                   PIC X(5)    VALUE "SEQ".
+          05 FILLER                   PIC X(3)    VALUE SPACE.
+          05 FILLER                   PIC X(26)  VALUE "PROCEDURE NAME".
+          05 FILLER                   PIC X(98)   VALUE SPACE.
+      *
+       01 PRINT-COUNTERS.
+          05 RPT-PAGE-COUNTER             PIC 9(3)     VALUE 0.
+          05 RPT-LINE-COUNTER             PIC 9(2)     VALUE 0.
+          05 LINES-PER-PAGE           PIC 9(2)     VALUE 20.
+      *
+      ******************************************************************
+      *  Record-count reconciliation - records read from COBLPROG
+      *  against detail records written to STRCCHRT, checked at
+      *  end of run so a short write does not pass for a clean run
+      ******************************************************************
+       01 RECONCILIATION-COUNTERS.
+          05 COBLPROG-RECORDS-LUS         PIC 9(5)     VALUE 0.
+          05 STRCCHRT-RECORDS-ECRITS      PIC 9(5)     VALUE 0.
+      *
+       01 JOBLOG-DATE-ET-HEURE.
+          05 JDH-DATE                 PIC 9(8).
+          05 JDH-TIME                 PIC 9(6).
+          05 FILLER                   PIC X(7).
+      *
+       01 JOBLOG-STATUS-SWITCH        PIC X(8)     VALUE "NORMAL".
       *
       *****************************************************************
       *
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
-      *  This procedure ???
-      ******************************************************************
\ No newline at end of file
+      *  This procedure drives the COBLPROG-to-STRCCHRT listing
+      ******************************************************************
+       000-GENERER-STRCCHRT.
+      *
+           PERFORM 010-INITIALISER.
+           PERFORM 100-TRAITER-UNE-LIGNE THRU 100-EXIT
+              UNTIL COBLPROG-EOF.
+           PERFORM 900-TERMINER.
+           PERFORM 950-ECRIRE-JOBLOG.
+           GOBACK.
+      *
+      ******************************************************************
+      *  This routine opens the files and primes the read-ahead loop
+      ******************************************************************
+       010-INITIALISER.
+      *
+           OPEN INPUT COBLPROG.
+           OPEN OUTPUT STRCCHRT.
+           OPEN OUTPUT EXCEPTLST.
+           OPEN EXTEND JOBLOG.
+           MOVE "STRC001" TO JL-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO JOBLOG-DATE-ET-HEURE.
+           MOVE JDH-DATE TO JL-START-TIMESTAMP (1:8).
+           MOVE JDH-TIME TO JL-START-TIMESTAMP (9:6).
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE CD-CURRENT-DAY   TO HL1-DAY.
+           MOVE CD-CURRENT-MONTH TO HL1-MONTH.
+           MOVE CD-CURRENT-YEAR  TO HL1-YEAR.
+           IF NOT COBLPROG-FILE-OK
+              DISPLAY "COBLPROG INTROUVABLE OU ILLISIBLE "
+                      "(FILE STATUS " COBLPROG-FILE-STATUS "). "
+                      "GENERATION ABANDONNEE."
+              MOVE "FILE-ERR" TO JOBLOG-STATUS-SWITCH
+              MOVE "Y" TO COBLPROG-EOF-SWITCH
+           ELSE
+              PERFORM 020-LIRE-COBLPROG
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine reads the next COBLPROG record
+      ******************************************************************
+       020-LIRE-COBLPROG.
+      *
+           READ COBLPROG
+              AT END
+                 MOVE "Y" TO COBLPROG-EOF-SWITCH
+              NOT AT END
+                 ADD 1 TO COBLPROG-RECORDS-LUS
+           END-READ.
+      *
+      ******************************************************************
+      *  This routine formats and prints one detail line, reprinting
+      *  HEADING-LINE-1/2 every LINES-PER-PAGE detail lines
+      ******************************************************************
+       100-TRAITER-UNE-LIGNE.
+      *
+           IF (RPT-LINE-COUNTER = 0)
+              OR (RPT-LINE-COUNTER >= LINES-PER-PAGE)
+              PERFORM 030-IMPRIMER-ENTETE
+           END-IF.
+           PERFORM 040-VERIFIER-SEQUENCE.
+           MOVE OLD-SEQUENCE-NUMBER TO NEW-SEQUENCE-NUMBER.
+           PERFORM 060-CALCULER-NIVEAU.
+           PERFORM 070-FORMATER-INDENTATION.
+           PERFORM 050-VERIFIER-COMMON-MODULE.
+           PERFORM 055-VERIFIER-DOUBLON.
+           WRITE PRINT-AREA FROM NEW-PROCEDURE-INFORMATIONS.
+           ADD 1 TO RPT-LINE-COUNTER.
+           ADD 1 TO STRCCHRT-RECORDS-ECRITS.
+           PERFORM 020-LIRE-COBLPROG.
+      *
+       100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  This routine stamps COMMON-MODULE "(c)" only when the
+      *  incoming PROCEDURE-NAME matches the maintained list of known
+      *  shared/common routines
+      ******************************************************************
+       050-VERIFIER-COMMON-MODULE.
+      *
+           MOVE "N" TO COMMON-MODULE-FOUND-SWITCH.
+           SET COMMON-MODULE-IDX TO 1.
+           SEARCH COMMON-MODULE-NAME
+              AT END
+                 MOVE "N" TO COMMON-MODULE-FOUND-SWITCH
+              WHEN COMMON-MODULE-NAME (COMMON-MODULE-IDX) =
+                 PROCEDURE-NAME OF OLD-PROCEDURE-INFORMATIONS
+                 MOVE "Y" TO COMMON-MODULE-FOUND-SWITCH
+           END-SEARCH.
+           IF (COMMON-MODULE-FOUND)
+              MOVE "(c)" TO COMMON-MODULE
+           ELSE
+              MOVE SPACE TO COMMON-MODULE
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine flags a PROCEDURE-NAME that has already been
+      *  charted earlier in this same COBLPROG run, then adds the
+      *  current name to the running table
+      ******************************************************************
+       055-VERIFIER-DOUBLON.
+      *
+           IF (CHARTED-COUNT > 0)
+              SET CHARTED-IDX TO 1
+              SEARCH CHARTED-ENTRY
+                 AT END
+                    CONTINUE
+                 WHEN CHARTED-NAME (CHARTED-IDX) =
+                    PROCEDURE-NAME OF OLD-PROCEDURE-INFORMATIONS
+                    MOVE "DUPLICATE NAME" TO EX-REASON
+                    PERFORM 045-ECRIRE-EXCEPTION
+              END-SEARCH
+           END-IF.
+           IF (CHARTED-COUNT < 500)
+              ADD 1 TO CHARTED-COUNT
+              MOVE PROCEDURE-NAME OF OLD-PROCEDURE-INFORMATIONS
+                 TO CHARTED-NAME (CHARTED-COUNT)
+              MOVE OLD-SEQUENCE-NUMBER
+                 TO CHARTED-SEQUENCE (CHARTED-COUNT)
+              MOVE NEW-NESTING-LEVEL
+                 TO CHARTED-NESTING-LEVEL (CHARTED-COUNT)
+           ELSE
+              MOVE "CHARTED TABLE FULL" TO EX-REASON
+              PERFORM 045-ECRIRE-EXCEPTION
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine derives the current record's nesting level from
+      *  OLD-CALLED-BY-SEQ - zero means a top-level/root paragraph,
+      *  otherwise one level deeper than the paragraph that performs it
+      ******************************************************************
+       060-CALCULER-NIVEAU.
+      *
+           IF (OLD-CALLED-BY-SEQ = 0) OR (CHARTED-COUNT = 0)
+              MOVE 0 TO NEW-NESTING-LEVEL
+           ELSE
+              SET CHARTED-IDX TO 1
+              SEARCH CHARTED-ENTRY
+                 AT END
+                    MOVE 0 TO NEW-NESTING-LEVEL
+                    MOVE "ORPHANED CALLED-BY" TO EX-REASON
+                    PERFORM 045-ECRIRE-EXCEPTION
+                 WHEN CHARTED-SEQUENCE (CHARTED-IDX) = OLD-CALLED-BY-SEQ
+                    IF (CHARTED-NESTING-LEVEL (CHARTED-IDX) < 9)
+                       COMPUTE NEW-NESTING-LEVEL =
+                          CHARTED-NESTING-LEVEL (CHARTED-IDX) + 1
+                    ELSE
+                       MOVE 9 TO NEW-NESTING-LEVEL
+                       MOVE "NESTING LEVEL CAPPED AT 9" TO EX-REASON
+                       PERFORM 045-ECRIRE-EXCEPTION
+                    END-IF
+              END-SEARCH
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine indents PROCEDURE-NAME by NEW-NESTING-LEVEL * 3
+      *  spaces, building the call-tree layout printed on STRCCHRT
+      ******************************************************************
+       070-FORMATER-INDENTATION.
+      *
+           COMPUTE INDENT-SPACES = NEW-NESTING-LEVEL * 3.
+           MOVE SPACES TO NEW-PRINT-NAME.
+           MOVE PROCEDURE-NAME OF OLD-PROCEDURE-INFORMATIONS
+              TO NEW-PRINT-NAME (INDENT-SPACES + 1 : 26).
+      *
+      ******************************************************************
+      *  This routine flags a gap or out-of-order OLD-SEQUENCE-NUMBER
+      *  onto EXCEPTLST instead of silently renumbering past it
+      ******************************************************************
+       040-VERIFIER-SEQUENCE.
+      *
+           IF (FIRST-RECORD-SWITCH = "Y")
+              MOVE "N" TO FIRST-RECORD-SWITCH
+           ELSE
+              IF (OLD-SEQUENCE-NUMBER <= LAST-SEQUENCE-NUMBER)
+                 MOVE "OUT OF ORDER" TO EX-REASON
+                 PERFORM 045-ECRIRE-EXCEPTION
+              ELSE
+                 IF (OLD-SEQUENCE-NUMBER > LAST-SEQUENCE-NUMBER + 1)
+                    MOVE "SEQUENCE GAP" TO EX-REASON
+                    PERFORM 045-ECRIRE-EXCEPTION
+                 END-IF
+              END-IF
+           END-IF.
+           MOVE OLD-SEQUENCE-NUMBER TO LAST-SEQUENCE-NUMBER.
+      *
+      ******************************************************************
+      *  This routine writes one record onto the exception listing
+      ******************************************************************
+       045-ECRIRE-EXCEPTION.
+      *
+           MOVE OLD-SEQUENCE-NUMBER TO EX-SEQUENCE-NUMBER.
+           MOVE PROCEDURE-NAME OF OLD-PROCEDURE-INFORMATIONS
+              TO EX-PROCEDURE-NAME.
+           MOVE LAST-SEQUENCE-NUMBER TO EX-PREVIOUS-SEQUENCE.
+           WRITE EXCEPTION-AREA FROM EXCEPTION-RECORD.
+      *
+      ******************************************************************
+      *  This routine starts a new page and reprints the headings
+      ******************************************************************
+       030-IMPRIMER-ENTETE.
+      *
+           ADD 1 TO RPT-PAGE-COUNTER.
+           MOVE RPT-PAGE-COUNTER TO HL1-PAGE-NUMBER.
+           WRITE PRINT-AREA FROM HEADING-LINE-1.
+           WRITE PRINT-AREA FROM HEADING-LINE-2.
+           MOVE 0 TO RPT-LINE-COUNTER.
+      *
+      ******************************************************************
+      *  This routine closes the files at end of run
+      ******************************************************************
+       900-TERMINER.
+      *
+           PERFORM 905-RECONCILIER-COMPTES.
+           CLOSE COBLPROG.
+           CLOSE STRCCHRT.
+           CLOSE EXCEPTLST.
+      *
+      ******************************************************************
+      *  This routine flags the run if STRCCHRT did not receive exactly
+      *  one detail line per COBLPROG record read - a short write would
+      *  otherwise look like a clean run until someone notices the
+      *  missing output
+      ******************************************************************
+       905-RECONCILIER-COMPTES.
+      *
+           IF (COBLPROG-RECORDS-LUS NOT = STRCCHRT-RECORDS-ECRITS)
+              DISPLAY "RECONCILIATION FAILED: " COBLPROG-RECORDS-LUS
+                      " LUS VS " STRCCHRT-RECORDS-ECRITS " ECRITS."
+              MOVE 0 TO EX-SEQUENCE-NUMBER
+              MOVE "RECORD COUNT MISMATCH" TO EX-PROCEDURE-NAME
+              MOVE 0 TO EX-PREVIOUS-SEQUENCE
+              MOVE "RECONCILIATION" TO EX-REASON
+              WRITE EXCEPTION-AREA FROM EXCEPTION-RECORD
+              MOVE "RECONERR" TO JOBLOG-STATUS-SWITCH
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine writes the run's JOBLOG record and closes JOBLOG
+      ******************************************************************
+       950-ECRIRE-JOBLOG.
+      *
+           MOVE SPACES TO JOBLOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO JOBLOG-DATE-ET-HEURE.
+           MOVE JDH-DATE TO JL-END-TIMESTAMP (1:8).
+           MOVE JDH-TIME TO JL-END-TIMESTAMP (9:6).
+           MOVE JOBLOG-STATUS-SWITCH TO JL-STATUS.
+           WRITE JOBLOG-RECORD.
+           CLOSE JOBLOG.
+      *
