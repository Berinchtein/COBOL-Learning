@@ -10,30 +10,111 @@
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  INTR0003.
-       AUTHOR. MANUEL JARRY. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 31/10/2025. 
-       DATE-COMPILED. 31/10/2025. 
+       AUTHOR. MANUEL JARRY.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 31/10/2025.
+       DATE-COMPILED. 31/10/2025.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
       *
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
       *
-       INPUT-OUTPUT SECTION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOANMAST ASSIGN TO LOANMAST
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOANMAST-FILE-STATUS.
+           SELECT RPTFILE ASSIGN TO RPTFILE
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTFILE ASSIGN TO HISTFILE
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GLFILE ASSIGN TO GLFILE
+              ORGANIZATION IS LINE SEQUENTIAL.
+           COPY JOBLOGSL.
       *
-       DATA DIVISION. 
+       DATA DIVISION.
       *
-       FILE SECTION. 
+       FILE SECTION.
+       FD  LOANMAST.
+       01  LOANMAST-RECORD.
+           05 LM-ACCOUNT-REF             PIC X(10).
+           05 LM-PRINCIPAL                PIC 9(7)V99.
+           05 LM-TAUX-INTERET             PIC 9(2)V99.
+           05 LM-TYPE-TAUX-INTERET        PIC X(9).
+           05 LM-NOMBRE-D-ANNEES          PIC 9(2).
+      *
+       FD  RPTFILE.
+       01  RPTFILE-RECORD.
+           05 RF-ACCOUNT-REF             PIC X(10).
+           05 FILLER                     PIC X(2)      VALUE SPACE.
+           05 RF-VALEUR-FUTURE-FORMATTEE PIC X(14).
+           05 FILLER                     PIC X(2)      VALUE SPACE.
+           05 RF-VALEUR-REELLE-FORMATTEE PIC X(14).
+      *
+       FD  HISTFILE.
+       01  HISTFILE-RECORD.
+           05 HF-DATE                    PIC 9(8).
+           05 HF-TIME                    PIC 9(6).
+           05 FILLER                     PIC X(1)      VALUE SPACE.
+           05 HF-VALEUR-ACTUELLE         PIC ZZZ,ZZZ,ZZZ.99.
+           05 FILLER                     PIC X(1)      VALUE SPACE.
+           05 HF-TAUX-INTERET            PIC Z9.99.
+           05 FILLER                     PIC X(1)      VALUE SPACE.
+           05 HF-TYPE-TAUX-INTERET       PIC X(9).
+           05 FILLER                     PIC X(1)      VALUE SPACE.
+           05 HF-NOMBRE-D-ANNEES         PIC 99.
+           05 FILLER                     PIC X(1)      VALUE SPACE.
+           05 HF-VALEUR-FUTURE-FORMATTEE PIC ZZZ,ZZZ,ZZZ.99.
+           05 FILLER                     PIC X(1)      VALUE SPACE.
+           05 HF-DEVISE                  PIC X(3).
+           05 FILLER                     PIC X(1)      VALUE SPACE.
+           05 HF-VALEUR-REELLE-FORMATTEE PIC ZZZ,ZZZ,ZZZ.99.
+      *
+      ******************************************************************
+      *  Fixed-width general-ledger extract, one row per calculation,
+      *  fed downstream to post VALEUR-ACTUELLE/VALEUR-FUTURE to the GL
+      ******************************************************************
+       FD  GLFILE.
+       01  GLFILE-RECORD.
+           05 GL-ACCOUNT-REF             PIC X(10).
+           05 FILLER                     PIC X(2)      VALUE SPACE.
+           05 GL-DATE                    PIC 9(8).
+           05 FILLER                     PIC X(2)      VALUE SPACE.
+           05 GL-VALEUR-ACTUELLE         PIC 9(9)V99.
+           05 FILLER                     PIC X(2)      VALUE SPACE.
+           05 GL-VALEUR-FUTURE           PIC 9(9)V99.
+      *
+       COPY JOBLOGFD.
       *
        WORKING-STORAGE SECTION.
       *
        01 SWITCHES.
           05 FIN-DE-SECTION-SWITCH      PIC X          VALUE "N".
           05 CONFIRM-ENTREE-SWITCH      PIC X          VALUE "N".
+          05 LOANMAST-EOF-SWITCH        PIC X          VALUE "N".
+             88 LOANMAST-EOF                            VALUE "Y".
+      *
+       01 LOANMAST-FILE-STATUS           PIC X(2)       VALUE "00".
+          88 LOANMAST-FILE-OK                           VALUE "00".
+          88 LOANMAST-FILE-NOT-FOUND                    VALUE "23" "35".
+      *
+       01 DATE-ET-HEURE-SYSTEME.
+          05 DHS-DATE                    PIC 9(8).
+          05 DHS-TIME                    PIC 9(6).
+          05 FILLER                      PIC X(7).
+      *
+       01 MODE-SELECTION.
+          05 MODE-EXECUTION             PIC X.
+             88 MODE-INTERACTIVE                        VALUE "1".
+             88 MODE-BATCH                               VALUE "2".
+             88 MODE-INVERSE                             VALUE "3".
+             88 MODE-COMPARAISON                         VALUE "4".
+             88 MODE-AMORTISSEMENT                       VALUE "5".
       *
        01 ENTREES-UTILISATEUR.
           05 VALEURS-MONETAIRES.
-             10 VALEUR-ACTUELLE         PIC 9(7)V99.
+             10 VALEUR-ACTUELLE         PIC 9(9)V99.
+             10 VALEUR-FUTURE-CIBLE     PIC 9(9)V99.
           05 VALEURS-AUTRES.
              10 TAUX-INTERET            PIC 9(2)V99.
              10 TYPE-TAUX-INTERET       PIC X(9).
@@ -42,92 +123,609 @@
        01 VARIABLES-TRAVAIL.
           05 VALEURS-MONETAIRES.
              10 TAUX-INTERET-FORTMATTE  PIC Z9.99.
-             10 VALEUR-FUTURE           PIC 9(7)V99.
-             10 VALEUR-FUTURE-FORMATTEE PIC Z,ZZZ,ZZZ.99.
+             10 VALEUR-FUTURE           PIC 9(9)V99.
+             10 VALEUR-FUTURE-FORMATTEE PIC ZZZ,ZZZ,ZZZ.99.
+             10 VALEUR-ACTUELLE-FORMATTEE PIC ZZZ,ZZZ,ZZZ.99.
+             10 VF-COMPARAISON-ANNUEL   PIC ZZZ,ZZZ,ZZZ.99.
+             10 VF-COMPARAISON-MENSUEL  PIC ZZZ,ZZZ,ZZZ.99.
+             10 VF-COMPARAISON-QUOTIDIEN PIC ZZZ,ZZZ,ZZZ.99.
+             10 TAUX-BASE-COMPOSE       PIC 9V9(6).
+      *
+       01 AMORTISSEMENT-TRAVAIL.
+          05 AM-ANNEE                   PIC 9(2).
+          05 AM-PERIODES-PAR-AN         PIC 9(3).
+          05 AM-SOLDE-DEBUT             PIC 9(9)V99.
+          05 AM-INTERET-CHARGE          PIC 9(9)V99.
+          05 AM-INTERET-FORMATTEE       PIC ZZZ,ZZZ,ZZZ.99.
+      *
+       01 JOBLOG-DATE-ET-HEURE.
+          05 JDH-DATE                    PIC 9(8).
+          05 JDH-TIME                    PIC 9(6).
+          05 FILLER                      PIC X(7).
+      *
+       01 JOBLOG-STATUS-SWITCH           PIC X(8)       VALUE "NORMAL".
+      *
+       01 DEVISE-SELECTION.
+          05 CODE-DEVISE                PIC X(3)       VALUE "CAD".
+             88 DEVISE-CAD                              VALUE "CAD".
+             88 DEVISE-USD                               VALUE "USD".
+             88 DEVISE-EUR                               VALUE "EUR".
+      *
+      ******************************************************************
+      *  Exchange-rate table, CAD as the base currency VALEUR-ACTUELLE
+      *  and VALEUR-FUTURE are always entered/computed in
+      ******************************************************************
+       01 TAUX-CHANGE-TABLE-INIT.
+          05 FILLER                     PIC X(3)  VALUE "CAD".
+          05 FILLER                     PIC 9V9999 VALUE 1.0000.
+          05 FILLER                     PIC X(3)  VALUE "USD".
+          05 FILLER                     PIC 9V9999 VALUE 0.7300.
+          05 FILLER                     PIC X(3)  VALUE "EUR".
+          05 FILLER                     PIC 9V9999 VALUE 0.6800.
+      *
+       01 TAUX-CHANGE-TABLE REDEFINES TAUX-CHANGE-TABLE-INIT.
+          05 TAUX-CHANGE-ENTRY OCCURS 3 TIMES INDEXED BY DEVISE-IDX.
+             10 TC-CODE                 PIC X(3).
+             10 TC-TAUX                 PIC 9V9999.
+      *
+       01 DEVISE-TRAVAIL.
+          05 VALEUR-FUTURE-DEVISE       PIC 9(9)V99.
+          05 VALEUR-ACTUELLE-DEVISE     PIC 9(9)V99.
+      *
+      ******************************************************************
+      *  Inflation rate for this run, used to deflate VALEUR-FUTURE
+      *  back to today's purchasing power alongside the nominal result
+      ******************************************************************
+       01 INFLATION-SELECTION.
+          05 TAUX-INFLATION             PIC 9(2)V99    VALUE 0.
+      *
+       01 INFLATION-TRAVAIL.
+          05 VALEUR-FUTURE-REELLE       PIC 9(9)V99.
+          05 VALEUR-FUTURE-REELLE-FORMATTEE PIC ZZZ,ZZZ,ZZZ.99.
+          05 VALEUR-FUTURE-REELLE-DEVISE PIC 9(9)V99.
+      *
+      ******************************************************************
+      *  Account reference carried into the GL extract - LM-ACCOUNT-REF
+      *  in batch mode, spaces for the interactive modes which have no
+      *  account number of their own
+      ******************************************************************
+       01 ACCOUNT-REF-COURANT            PIC X(10)      VALUE SPACES.
+      *
+      ******************************************************************
+      *  Guardrails on the principal entered in 100-CALCUL-UN-INTERET -
+      *  0 still means "end the program", anything else must fall
+      *  within this range to be accepted
+      ******************************************************************
+       01 PRINCIPAL-LIMITES.
+          05 MIN-PRINCIPAL-INVESTISSEMENT PIC 9(7)V99   VALUE 10.00.
+          05 MAX-PRINCIPAL-INVESTISSEMENT PIC 9(7)V99
+                                                    VALUE 1000000.00.
+      *
+      ******************************************************************
+      *  Upper bound on NOMBRE-D-ANNEES - without this, a legitimate,
+      *  guardrail-passing principal/rate combination compounded over
+      *  enough years can overflow VALEUR-FUTURE; ON SIZE ERROR on the
+      *  COMPUTEs below is the backstop for whatever this cap still
+      *  lets through
+      ******************************************************************
+          05 MAX-NOMBRE-ANNEES            PIC 9(2)       VALUE 50.
+      *
+      ******************************************************************
+      *  Record-count reconciliation for batch mode - LOANMAST records
+      *  read against RPTFILE records written, checked at end of run
+      ******************************************************************
+       01 RECONCILIATION-COUNTERS.
+          05 LOANMAST-RECORDS-LUS       PIC 9(5)       VALUE 0.
+          05 RPTFILE-RECORDS-ECRITS     PIC 9(5)       VALUE 0.
+          05 LOANMAST-RECORDS-REJETES   PIC 9(5)       VALUE 0.
+      *
+      ******************************************************************
+      *  Retry counters for the GO TO re-entry loops below - each
+      *  counts consecutive invalid entries for its own prompt and is
+      *  reset to zero by the entry paragraph each time it is PERFORMed
+      ******************************************************************
+       01 RETRY-CONTROLE.
+          05 MAX-RETRY-COUNT            PIC 9          VALUE 5.
+          05 RETRY-MODE-EXECUTION       PIC 9          VALUE 0.
+          05 RETRY-DEVISE               PIC 9          VALUE 0.
+          05 RETRY-NOMBRE-ANNEES        PIC 9          VALUE 0.
+          05 RETRY-TAUX-INTERET         PIC 9          VALUE 0.
+          05 RETRY-CONFIRM-TAUX         PIC 9          VALUE 0.
+          05 RETRY-TYPE-TAUX-INTERET    PIC 9          VALUE 0.
+          05 RETRY-INFLATION            PIC 9          VALUE 0.
+          05 RETRY-PRINCIPAL            PIC 9          VALUE 0.
       *
        PROCEDURE DIVISION.
       *
        000-CALCUL-TOTAL-INTERET.
       *
-           PERFORM 100-CALCUL-UN-INTERET
-              UNTIL FIN-DE-SECTION-SWITCH = "Y".
+           OPEN EXTEND HISTFILE.
+           OPEN EXTEND GLFILE.
+           PERFORM 910-OUVRIR-JOBLOG.
+           PERFORM 001-DMD-MODE-EXECUTION.
+           IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+              PERFORM 002-DMD-DEVISE
+           END-IF.
+           IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+              PERFORM 003-DMD-TAUX-INFLATION
+           END-IF.
+           IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+              EVALUATE TRUE
+                 WHEN MODE-BATCH
+                    PERFORM 500-BATCH-CALCUL-TOTAL-INTERET
+                 WHEN MODE-INVERSE
+                    PERFORM 600-CALCUL-UN-INTERET-INVERSE
+                       UNTIL FIN-DE-SECTION-SWITCH = "Y"
+                 WHEN MODE-COMPARAISON
+                    PERFORM 700-COMPARAISON-FREQUENCES
+                       UNTIL FIN-DE-SECTION-SWITCH = "Y"
+                 WHEN MODE-AMORTISSEMENT
+                    PERFORM 800-CALCUL-AMORTISSEMENT
+                       UNTIL FIN-DE-SECTION-SWITCH = "Y"
+                 WHEN OTHER
+                    PERFORM 100-CALCUL-UN-INTERET
+                       UNTIL FIN-DE-SECTION-SWITCH = "Y"
+              END-EVALUATE
+           END-IF.
+           CLOSE HISTFILE.
+           CLOSE GLFILE.
+           PERFORM 950-ECRIRE-JOBLOG.
            DISPLAY "FIN DU PROGRAMME.".
-           STOP RUN.
+           GOBACK.
+      *
+      ******************************************************************
+      *  This routine opens JOBLOG and captures the run's start time
+      ******************************************************************
+       910-OUVRIR-JOBLOG.
+      *
+           OPEN EXTEND JOBLOG.
+           MOVE "INTR0003" TO JL-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO JOBLOG-DATE-ET-HEURE.
+           MOVE JDH-DATE TO JL-START-TIMESTAMP (1:8).
+           MOVE JDH-TIME TO JL-START-TIMESTAMP (9:6).
+      *
+      ******************************************************************
+      *  This routine writes the run's JOBLOG record and closes JOBLOG
+      ******************************************************************
+       950-ECRIRE-JOBLOG.
+      *
+           MOVE SPACES TO JOBLOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO JOBLOG-DATE-ET-HEURE.
+           MOVE JDH-DATE TO JL-END-TIMESTAMP (1:8).
+           MOVE JDH-TIME TO JL-END-TIMESTAMP (9:6).
+           MOVE JOBLOG-STATUS-SWITCH TO JL-STATUS.
+           WRITE JOBLOG-RECORD.
+           CLOSE JOBLOG.
+      *
+       001-DMD-MODE-EXECUTION.
+      *
+           MOVE 0 TO RETRY-MODE-EXECUTION.
+           PERFORM 005-SAISIR-MODE-EXECUTION.
+      *
+       005-SAISIR-MODE-EXECUTION.
+      *
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "CHOISIR UN MODE D'EXECUTION:".
+           DISPLAY "  1 - INTERACTIF (UN COMPTE A LA FOIS)".
+           DISPLAY "  2 - TRAITEMENT PAR LOT (FICHIER LOANMAST)".
+           DISPLAY "  3 - INVERSE (VALEUR FUTURE CIBLE VERS ACTUELLE)".
+           DISPLAY "  4 - COMPARAISON DES FREQUENCES DE CAPITALISATION".
+           DISPLAY "  5 - ECHEANCIER D'AMORTISSEMENT ANNEE PAR ANNEE".
+           ACCEPT MODE-EXECUTION.
+           IF (MODE-EXECUTION NOT = "1" AND "2" AND "3" AND "4" AND "5")
+              ADD 1 TO RETRY-MODE-EXECUTION
+              IF (RETRY-MODE-EXECUTION >= MAX-RETRY-COUNT)
+                 DISPLAY "TROP DE TENTATIVES INVALIDES. "
+                         "ABANDON DU PROGRAMME."
+                 MOVE "Y" TO FIN-DE-SECTION-SWITCH
+              ELSE
+                 DISPLAY "MODE INVALIDE. VEUILLEZ REESSAYER."
+                 GO TO 005-SAISIR-MODE-EXECUTION
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine asks which currency to display results in for
+      *  the rest of this run
+      ******************************************************************
+       002-DMD-DEVISE.
+      *
+           MOVE 0 TO RETRY-DEVISE.
+           PERFORM 006-SAISIR-DEVISE.
+      *
+       006-SAISIR-DEVISE.
+      *
+           DISPLAY "CHOISIR LA DEVISE D'AFFICHAGE: CAD, USD OU EUR.".
+           ACCEPT CODE-DEVISE.
+           IF (CODE-DEVISE NOT = "CAD" AND "USD" AND "EUR")
+              ADD 1 TO RETRY-DEVISE
+              IF (RETRY-DEVISE >= MAX-RETRY-COUNT)
+                 DISPLAY "TROP DE TENTATIVES INVALIDES. "
+                         "ABANDON DU PROGRAMME."
+                 MOVE "Y" TO FIN-DE-SECTION-SWITCH
+              ELSE
+                 DISPLAY "DEVISE INVALIDE. VEUILLEZ REESSAYER."
+                 GO TO 006-SAISIR-DEVISE
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine asks the annual inflation rate used to deflate
+      *  VALEUR-FUTURE into today's purchasing power for this run
+      ******************************************************************
+       003-DMD-TAUX-INFLATION.
+      *
+           MOVE 0 TO RETRY-INFLATION.
+           PERFORM 007-SAISIR-TAUX-INFLATION.
+      *
+       007-SAISIR-TAUX-INFLATION.
+      *
+           DISPLAY "ENTRER LE TAUX D'INFLATION ANNUEL PREVU:".
+           ACCEPT TAUX-INFLATION.
+           IF (TAUX-INFLATION < 0 OR > 50)
+              ADD 1 TO RETRY-INFLATION
+              IF (RETRY-INFLATION >= MAX-RETRY-COUNT)
+                 DISPLAY "TROP DE TENTATIVES INVALIDES. "
+                         "ABANDON DU PROGRAMME."
+                 MOVE "Y" TO FIN-DE-SECTION-SWITCH
+              ELSE
+                 DISPLAY "TAUX D'INFLATION INCORRECT. "
+                         "VEUILLEZ REESSAYER."
+                 GO TO 007-SAISIR-TAUX-INFLATION
+              END-IF
+           END-IF.
+      *
+       500-BATCH-CALCUL-TOTAL-INTERET.
+      *
+           OPEN INPUT LOANMAST.
+           IF NOT LOANMAST-FILE-OK
+              DISPLAY "LOANMAST INTROUVABLE OU ILLISIBLE "
+                      "(FILE STATUS " LOANMAST-FILE-STATUS "). "
+                      "MODE BATCH ABANDONNE."
+              MOVE "FILE-ERR" TO JOBLOG-STATUS-SWITCH
+           ELSE
+              OPEN OUTPUT RPTFILE
+              PERFORM UNTIL LOANMAST-EOF
+                 READ LOANMAST
+                    AT END
+                       MOVE "Y" TO LOANMAST-EOF-SWITCH
+                    NOT AT END
+                       ADD 1 TO LOANMAST-RECORDS-LUS
+                       PERFORM 510-TRAITER-UN-COMPTE-LOANMAST
+                 END-READ
+              END-PERFORM
+              CLOSE LOANMAST
+              CLOSE RPTFILE
+              PERFORM 520-RECONCILIER-COMPTES
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine flags the run if RPTFILE plus the rejected-row
+      *  count did not add back up to every LOANMAST record read - a
+      *  short write would otherwise look like a clean batch run until
+      *  someone notices accounts missing from the report
+      ******************************************************************
+       520-RECONCILIER-COMPTES.
+      *
+           IF (LOANMAST-RECORDS-LUS NOT =
+               RPTFILE-RECORDS-ECRITS + LOANMAST-RECORDS-REJETES)
+              DISPLAY "RECONCILIATION FAILED: " LOANMAST-RECORDS-LUS
+                      " LUS VS " RPTFILE-RECORDS-ECRITS " ECRITS ET "
+                      LOANMAST-RECORDS-REJETES " REJETES."
+              MOVE "RECONERR" TO JOBLOG-STATUS-SWITCH
+           END-IF.
+           IF (LOANMAST-RECORDS-REJETES > 0)
+              DISPLAY LOANMAST-RECORDS-REJETES
+                      " COMPTE(S) LOANMAST REJETE(S) "
+                      "(PRINCIPAL OU TAUX HORS LIMITES)."
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine applies the same principal/rate guardrails as
+      *  the interactive entry points (105-SAISIR-PRINCIPAL,
+      *  225-SAISIR-TAUX-INTERET) to a LOANMAST row - a batch source
+      *  has no operator to retry a bad value, so an out-of-range row
+      *  is counted and skipped rather than computed on silently
+      ******************************************************************
+       510-TRAITER-UN-COMPTE-LOANMAST.
+      *
+           MOVE SPACES TO RPTFILE-RECORD.
+           IF (LM-PRINCIPAL < MIN-PRINCIPAL-INVESTISSEMENT OR
+               LM-PRINCIPAL > MAX-PRINCIPAL-INVESTISSEMENT) OR
+              (LM-TAUX-INTERET < 0 OR > 50)
+              DISPLAY "LOANMAST REJETE - COMPTE " LM-ACCOUNT-REF
+                      ": PRINCIPAL OU TAUX HORS LIMITES."
+              ADD 1 TO LOANMAST-RECORDS-REJETES
+           ELSE
+              MOVE LM-PRINCIPAL         TO VALEUR-ACTUELLE
+              MOVE LM-TAUX-INTERET      TO TAUX-INTERET
+              MOVE LM-TYPE-TAUX-INTERET TO TYPE-TAUX-INTERET
+              MOVE LM-NOMBRE-D-ANNEES   TO NOMBRE-D-ANNEES
+              MOVE LM-ACCOUNT-REF       TO ACCOUNT-REF-COURANT
+              PERFORM 240-CALCULER-VALEUR-FUTURE
+              MOVE LM-ACCOUNT-REF             TO RF-ACCOUNT-REF
+              MOVE VALEUR-FUTURE-FORMATTEE TO
+                 RF-VALEUR-FUTURE-FORMATTEE
+              MOVE VALEUR-FUTURE-REELLE-FORMATTEE TO
+                 RF-VALEUR-REELLE-FORMATTEE
+              WRITE RPTFILE-RECORD
+              ADD 1 TO RPTFILE-RECORDS-ECRITS
+              PERFORM 260-ECRIRE-HISTORIQUE
+           END-IF.
       *
        100-CALCUL-UN-INTERET.
       *
+           MOVE 0 TO RETRY-PRINCIPAL.
+           PERFORM 105-SAISIR-PRINCIPAL.
+           IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+              IF (VALEUR-ACTUELLE = 0)
+                 MOVE "Y" TO FIN-DE-SECTION-SWITCH
+              ELSE
+                 PERFORM 200-MONTRER-VALEUR-FUTURE
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *  0 ends the program; anything else must fall within the
+      *  configured principal guardrails or it is rejected and
+      *  re-prompted, up to MAX-RETRY-COUNT consecutive invalid entries
+      ******************************************************************
+       105-SAISIR-PRINCIPAL.
            DISPLAY "--------------------------------------------------".
            DISPLAY "POUR TERMINER LE PROGRAMME, ENTRER 0.".
            DISPLAY "ENTRER LE MONTANT DE L'INVESTISSEMENT:".
            ACCEPT VALEUR-ACTUELLE.
-           IF (VALEUR-ACTUELLE = 0)
-              MOVE "Y" TO FIN-DE-SECTION-SWITCH
-           ELSE
-              PERFORM 200-MONTRER-VALEUR-FUTURE
+           IF (VALEUR-ACTUELLE NOT = 0)
+              IF (VALEUR-ACTUELLE < MIN-PRINCIPAL-INVESTISSEMENT OR
+                  VALEUR-ACTUELLE > MAX-PRINCIPAL-INVESTISSEMENT)
+                 ADD 1 TO RETRY-PRINCIPAL
+                 IF (RETRY-PRINCIPAL >= MAX-RETRY-COUNT)
+                    DISPLAY "TROP DE TENTATIVES INVALIDES. "
+                            "ABANDON DE LA SAISIE."
+                    MOVE "Y" TO FIN-DE-SECTION-SWITCH
+                 ELSE
+                    DISPLAY "LE MONTANT DOIT ETRE ENTRE "
+                            MIN-PRINCIPAL-INVESTISSEMENT " ET "
+                            MAX-PRINCIPAL-INVESTISSEMENT ". "
+                            "VEUILLEZ REESSAYER."
+                    *> GO TO INTERNE POUR BOUCLE
+                    GO TO 105-SAISIR-PRINCIPAL
+                 END-IF
+              END-IF
            END-IF.
       *
        200-MONTRER-VALEUR-FUTURE.
            PERFORM 210-DMD-NOMBRE-ANNEES.
-           PERFORM 220-DMD-TAUX-INTERET.
-           PERFORM 230-DMD-TYPE-TAUX-INTERET.
+           IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+              PERFORM 220-DMD-TAUX-INTERET
+           END-IF.
+           IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+              PERFORM 230-DMD-TYPE-TAUX-INTERET
+           END-IF.
+           IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+              PERFORM 240-CALCULER-VALEUR-FUTURE
+              DISPLAY "VALEUR-FUTURE (NOMINALE) = "
+                      VALEUR-FUTURE-FORMATTEE " " CODE-DEVISE
+              DISPLAY "VALEUR-FUTURE (REELLE, APRES INFLATION) = "
+                      VALEUR-FUTURE-REELLE-FORMATTEE " " CODE-DEVISE
+              PERFORM 260-ECRIRE-HISTORIQUE
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine computes VALEUR-FUTURE from whatever is already
+      *  in VALEUR-ACTUELLE, TAUX-INTERET, TYPE-TAUX-INTERET and
+      *  NOMBRE-D-ANNEES, without prompting - used by both the
+      *  interactive flow above and the batch flow
+      ******************************************************************
+      ******************************************************************
+      *  The compounding base (1 + rate) is computed into
+      *  TAUX-BASE-COMPOSE by its own COMPUTE before being raised to
+      *  the exponent - GnuCOBOL's single-COMPUTE evaluation of
+      *  (base-expression) ** variable-exponent silently returns 0
+      *  when the base expression is exactly 1 (i.e. TAUX-INTERET = 0,
+      *  a legal rate), so the base must be materialized as a
+      *  variable first
+      ******************************************************************
+       240-CALCULER-VALEUR-FUTURE.
            IF (TYPE-TAUX-INTERET = "ANNUEL" OR "annuel")
+              COMPUTE TAUX-BASE-COMPOSE = 1 + TAUX-INTERET / 100
               COMPUTE VALEUR-FUTURE =
-                 VALEUR-ACTUELLE *(1 +
-                 TAUX-INTERET / 100) **
+                 VALEUR-ACTUELLE * TAUX-BASE-COMPOSE **
                  NOMBRE-D-ANNEES
+                 ON SIZE ERROR
+                    DISPLAY "EXCEPTION: LE CALCUL DE VALEUR-FUTURE A "
+                            "DEBORDE. VALEUR INCHANGEE."
+              END-COMPUTE
            ELSE
               IF (TYPE-TAUX-INTERET = "MENSUEL" OR "mensuel")
+                 COMPUTE TAUX-BASE-COMPOSE =
+                    1 + (TAUX-INTERET / 12) / 100
                  COMPUTE VALEUR-FUTURE =
-                    VALEUR-ACTUELLE *(1 +
-                    (TAUX-INTERET / 12) / 100) **
+                    VALEUR-ACTUELLE * TAUX-BASE-COMPOSE **
                     (NOMBRE-D-ANNEES * 12)
+                    ON SIZE ERROR
+                       DISPLAY "EXCEPTION: LE CALCUL DE VALEUR-FUTURE "
+                               "A DEBORDE. VALEUR INCHANGEE."
+                 END-COMPUTE
               ELSE
+                 COMPUTE TAUX-BASE-COMPOSE =
+                    1 + (TAUX-INTERET / 365) / 100
                  COMPUTE VALEUR-FUTURE =
-                    VALEUR-ACTUELLE *(1 +
-                    (TAUX-INTERET / 365) / 100) **
+                    VALEUR-ACTUELLE * TAUX-BASE-COMPOSE **
                     (NOMBRE-D-ANNEES * 365)
+                    ON SIZE ERROR
+                       DISPLAY "EXCEPTION: LE CALCUL DE VALEUR-FUTURE "
+                               "A DEBORDE. VALEUR INCHANGEE."
+                 END-COMPUTE
               END-IF
            END-IF.
-           MOVE VALEUR-FUTURE TO VALEUR-FUTURE-FORMATTEE.
-           DISPLAY "VALEUR-FUTURE = " VALEUR-FUTURE-FORMATTEE "$".
+           PERFORM 245-APPLIQUER-DEVISE-FUTURE.
+           PERFORM 246-CALCULER-VALEUR-REELLE.
+      *
+      ******************************************************************
+      *  This routine converts VALEUR-FUTURE into CODE-DEVISE before
+      *  it is formatted for display/printing
+      ******************************************************************
+       245-APPLIQUER-DEVISE-FUTURE.
+           SET DEVISE-IDX TO 1.
+           SEARCH TAUX-CHANGE-ENTRY
+              AT END
+                 MOVE VALEUR-FUTURE TO VALEUR-FUTURE-FORMATTEE
+              WHEN TC-CODE (DEVISE-IDX) = CODE-DEVISE
+                 COMPUTE VALEUR-FUTURE-DEVISE ROUNDED =
+                    VALEUR-FUTURE * TC-TAUX (DEVISE-IDX)
+                 MOVE VALEUR-FUTURE-DEVISE TO VALEUR-FUTURE-FORMATTEE
+           END-SEARCH.
+      *
+      ******************************************************************
+      *  This routine deflates VALEUR-FUTURE by TAUX-INFLATION to get
+      *  its value in today's purchasing power, then converts that
+      *  real value into CODE-DEVISE the same way as the nominal one
+      ******************************************************************
+       246-CALCULER-VALEUR-REELLE.
+           COMPUTE TAUX-BASE-COMPOSE = 1 + TAUX-INFLATION / 100.
+           COMPUTE VALEUR-FUTURE-REELLE ROUNDED =
+              VALEUR-FUTURE / TAUX-BASE-COMPOSE **
+              NOMBRE-D-ANNEES
+              ON SIZE ERROR
+                 DISPLAY "EXCEPTION: LE CALCUL DE VALEUR-FUTURE-REELLE "
+                         "A DEBORDE. VALEUR INCHANGEE."
+           END-COMPUTE.
+           SET DEVISE-IDX TO 1.
+           SEARCH TAUX-CHANGE-ENTRY
+              AT END
+                 MOVE VALEUR-FUTURE-REELLE TO
+                    VALEUR-FUTURE-REELLE-FORMATTEE
+              WHEN TC-CODE (DEVISE-IDX) = CODE-DEVISE
+                 COMPUTE VALEUR-FUTURE-REELLE-DEVISE ROUNDED =
+                    VALEUR-FUTURE-REELLE * TC-TAUX (DEVISE-IDX)
+                 MOVE VALEUR-FUTURE-REELLE-DEVISE TO
+                    VALEUR-FUTURE-REELLE-FORMATTEE
+           END-SEARCH.
+      *
+      ******************************************************************
+      *  This routine appends the just-completed calculation to
+      *  HISTFILE so there is a dated audit trail of every run, and
+      *  posts the same calculation to GLFILE. Used by the single-
+      *  result modes (100/600/800), where every HISTFILE row
+      *  corresponds to a real transaction the GL should also post
+      ******************************************************************
+       260-ECRIRE-HISTORIQUE.
+           PERFORM 270-ECRIRE-HISTFILE-SEUL.
+           PERFORM 265-ECRIRE-GLFILE.
+      *
+      ******************************************************************
+      *  This routine writes the HISTFILE audit row only, with no
+      *  GL post. Used by 700-COMPARAISON-FREQUENCES, where three
+      *  hypothetical results are logged per query but only one GL
+      *  posting would ever be warranted - that mode does not call
+      *  265-ECRIRE-GLFILE at all
+      ******************************************************************
+       270-ECRIRE-HISTFILE-SEUL.
+           MOVE SPACES TO HISTFILE-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO DATE-ET-HEURE-SYSTEME.
+           MOVE DHS-DATE               TO HF-DATE.
+           MOVE DHS-TIME               TO HF-TIME.
+           MOVE VALEUR-ACTUELLE         TO HF-VALEUR-ACTUELLE.
+           MOVE TAUX-INTERET            TO HF-TAUX-INTERET.
+           MOVE TYPE-TAUX-INTERET       TO HF-TYPE-TAUX-INTERET.
+           MOVE NOMBRE-D-ANNEES         TO HF-NOMBRE-D-ANNEES.
+           MOVE VALEUR-FUTURE-FORMATTEE TO HF-VALEUR-FUTURE-FORMATTEE.
+           MOVE CODE-DEVISE             TO HF-DEVISE.
+           MOVE VALEUR-FUTURE-REELLE-FORMATTEE TO
+              HF-VALEUR-REELLE-FORMATTEE.
+           WRITE HISTFILE-RECORD.
+      *
+      ******************************************************************
+      *  This routine appends one row to the GL extract for the
+      *  calculation just completed, in CAD (the base currency) rather
+      *  than CODE-DEVISE so the GL always posts on a common basis
+      ******************************************************************
+       265-ECRIRE-GLFILE.
+           MOVE SPACES TO GLFILE-RECORD.
+           MOVE ACCOUNT-REF-COURANT    TO GL-ACCOUNT-REF.
+           MOVE DHS-DATE                TO GL-DATE.
+           MOVE VALEUR-ACTUELLE         TO GL-VALEUR-ACTUELLE.
+           MOVE VALEUR-FUTURE           TO GL-VALEUR-FUTURE.
+           WRITE GLFILE-RECORD.
       *
        210-DMD-NOMBRE-ANNEES.
+           MOVE 0 TO RETRY-NOMBRE-ANNEES.
+           PERFORM 215-SAISIR-NOMBRE-ANNEES.
+      *
+       215-SAISIR-NOMBRE-ANNEES.
            DISPLAY "ENTRER LE NOMBRE D'ANNEES:".
            ACCEPT NOMBRE-D-ANNEES.
-           IF (NOMBRE-D-ANNEES < 0)
-              DISPLAY "NOMBRE D'ANNEES INCORRECT. VEUILLEZ REESSAYER."
-              *> GO TO INTERNE POUR BOUCLE
-              GO TO 210-DMD-NOMBRE-ANNEES
+           IF (NOMBRE-D-ANNEES < 0 OR > MAX-NOMBRE-ANNEES)
+              ADD 1 TO RETRY-NOMBRE-ANNEES
+              IF (RETRY-NOMBRE-ANNEES >= MAX-RETRY-COUNT)
+                 DISPLAY "TROP DE TENTATIVES INVALIDES. "
+                         "ABANDON DE LA SAISIE."
+                 MOVE "Y" TO FIN-DE-SECTION-SWITCH
+              ELSE
+                 DISPLAY "NOMBRE D'ANNEES DOIT ETRE ENTRE 0 ET "
+                         MAX-NOMBRE-ANNEES ". VEUILLEZ REESSAYER."
+                 *> GO TO INTERNE POUR BOUCLE
+                 GO TO 215-SAISIR-NOMBRE-ANNEES
+              END-IF
            END-IF.
       *
        220-DMD-TAUX-INTERET.
+           MOVE 0 TO RETRY-TAUX-INTERET.
+           PERFORM 225-SAISIR-TAUX-INTERET.
+           IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+              PERFORM 221-DMD-CONFIRM-TAUX-INTERET
+           END-IF.
+      *
+       225-SAISIR-TAUX-INTERET.
            DISPLAY "ENTRER LE TAUX D'INTERET ANNUEL:".
            ACCEPT TAUX-INTERET.
            IF (TAUX-INTERET < 0 OR > 50)
-              DISPLAY "TAUX D'INTERET ANNUEL INCORRECT. "
-                      "VEUILLEZ REESSAYER."
-              *> GO TO INTERNE POUR BOUCLE
-              GO TO 220-DMD-TAUX-INTERET
+              ADD 1 TO RETRY-TAUX-INTERET
+              IF (RETRY-TAUX-INTERET >= MAX-RETRY-COUNT)
+                 DISPLAY "TROP DE TENTATIVES INVALIDES. "
+                         "ABANDON DE LA SAISIE."
+                 MOVE "Y" TO FIN-DE-SECTION-SWITCH
+              ELSE
+                 DISPLAY "TAUX D'INTERET ANNUEL INCORRECT. "
+                         "VEUILLEZ REESSAYER."
+                 *> GO TO INTERNE POUR BOUCLE
+                 GO TO 225-SAISIR-TAUX-INTERET
+              END-IF
            END-IF.
-           PERFORM 221-DMD-CONFIRM-TAUX-INTERET.
       *
        221-DMD-CONFIRM-TAUX-INTERET.
+           MOVE 0 TO RETRY-CONFIRM-TAUX.
+           PERFORM 222-SAISIR-CONFIRM-TAUX.
+      *
+       222-SAISIR-CONFIRM-TAUX.
            MOVE TAUX-INTERET TO TAUX-INTERET-FORTMATTE.
            DISPLAY "VOUS AVEZ ENTRÉ "
                    TAUX-INTERET-FORTMATTE
                    "% DE TAUX D'INTERET. EST-CE EXACT? (Y/N)".
            ACCEPT CONFIRM-ENTREE-SWITCH.
            IF (CONFIRM-ENTREE-SWITCH NOT = "Y" AND "N")
-              DISPLAY "ENTREE INCORRECTE. "
-                      "VEUILLEZ REESSAYER."
-                 *> GO TO INTERNE POUR BOUCLE
-              GO TO 221-DMD-CONFIRM-TAUX-INTERET
+              ADD 1 TO RETRY-CONFIRM-TAUX
+              IF (RETRY-CONFIRM-TAUX >= MAX-RETRY-COUNT)
+                 DISPLAY "TROP DE TENTATIVES INVALIDES. "
+                         "ABANDON DE LA SAISIE."
+                 MOVE "Y" TO FIN-DE-SECTION-SWITCH
+              ELSE
+                 DISPLAY "ENTREE INCORRECTE. "
+                         "VEUILLEZ REESSAYER."
+                    *> GO TO INTERNE POUR BOUCLE
+                 GO TO 222-SAISIR-CONFIRM-TAUX
+              END-IF
            ELSE
               IF CONFIRM-ENTREE-SWITCH = "N"
                  PERFORM 220-DMD-TAUX-INTERET
               END-IF.
       *
        230-DMD-TYPE-TAUX-INTERET.
+           MOVE 0 TO RETRY-TYPE-TAUX-INTERET.
+           PERFORM 235-SAISIR-TYPE-TAUX-INTERET.
+      *
+       235-SAISIR-TYPE-TAUX-INTERET.
            DISPLAY "ENTRER LA "
                    "FREQUENCE D'APPLICATION DU TAUX D'INTERET:".
            DISPLAY "TYPES POSSIBLE: 'ANNUEL', 'MENSUEL' ET 'QUOTIDIEN'".
@@ -135,9 +733,216 @@
            IF (TYPE-TAUX-INTERET NOT = "ANNUEL" AND "annuel"
               AND "MENSUEL" AND "mensuel"
               AND "QUOTIDIEN" AND "quotidien")
-              DISPLAY "FREQUENCE D'APPLICATION DU TAUX D'INTERET "
-                      "INCORRECT. VEUILLEZ REESSAYER."
-                 *> GO TO INTERNE POUR BOUCLE
-              GO TO 230-DMD-TYPE-TAUX-INTERET
+              ADD 1 TO RETRY-TYPE-TAUX-INTERET
+              IF (RETRY-TYPE-TAUX-INTERET >= MAX-RETRY-COUNT)
+                 DISPLAY "TROP DE TENTATIVES INVALIDES. "
+                         "ABANDON DE LA SAISIE."
+                 MOVE "Y" TO FIN-DE-SECTION-SWITCH
+              ELSE
+                 DISPLAY "FREQUENCE D'APPLICATION DU TAUX D'INTERET "
+                         "INCORRECT. VEUILLEZ REESSAYER."
+                    *> GO TO INTERNE POUR BOUCLE
+                 GO TO 235-SAISIR-TYPE-TAUX-INTERET
+              END-IF
            END-IF.
-           
\ No newline at end of file
+      *
+      ******************************************************************
+      *  Inverse mode: the operator supplies a target VALEUR-FUTURE
+      *  and this routine solves backwards for the required
+      *  VALEUR-ACTUELLE
+      ******************************************************************
+       600-CALCUL-UN-INTERET-INVERSE.
+      *
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "POUR TERMINER LE PROGRAMME, ENTRER 0.".
+           DISPLAY "ENTRER LA VALEUR FUTURE CIBLE:".
+           ACCEPT VALEUR-FUTURE-CIBLE.
+           IF (VALEUR-FUTURE-CIBLE = 0)
+              MOVE "Y" TO FIN-DE-SECTION-SWITCH
+           ELSE
+              PERFORM 210-DMD-NOMBRE-ANNEES
+              IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+                 PERFORM 220-DMD-TAUX-INTERET
+              END-IF
+              IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+                 PERFORM 230-DMD-TYPE-TAUX-INTERET
+              END-IF
+              IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+                 PERFORM 250-CALCULER-VALEUR-ACTUELLE-INVERSE
+                 PERFORM 247-APPLIQUER-DEVISE-ACTUELLE
+                 DISPLAY "POUR OBTENIR " VALEUR-FUTURE-CIBLE
+                         " DANS " NOMBRE-D-ANNEES " ANNEE(S), "
+                         "VOUS DEVEZ INVESTIR AUJOURD'HUI: "
+                         VALEUR-ACTUELLE-FORMATTEE " " CODE-DEVISE
+                 MOVE VALEUR-FUTURE-CIBLE TO VALEUR-FUTURE
+                 PERFORM 245-APPLIQUER-DEVISE-FUTURE
+                 PERFORM 246-CALCULER-VALEUR-REELLE
+                 PERFORM 260-ECRIRE-HISTORIQUE
+              END-IF
+           END-IF.
+      *
+       250-CALCULER-VALEUR-ACTUELLE-INVERSE.
+           IF (TYPE-TAUX-INTERET = "ANNUEL" OR "annuel")
+              COMPUTE TAUX-BASE-COMPOSE = 1 + TAUX-INTERET / 100
+              COMPUTE VALEUR-ACTUELLE =
+                 VALEUR-FUTURE-CIBLE / TAUX-BASE-COMPOSE **
+                 NOMBRE-D-ANNEES
+                 ON SIZE ERROR
+                    DISPLAY "EXCEPTION: LE CALCUL DE VALEUR-ACTUELLE "
+                            "A DEBORDE. VALEUR INCHANGEE."
+              END-COMPUTE
+           ELSE
+              IF (TYPE-TAUX-INTERET = "MENSUEL" OR "mensuel")
+                 COMPUTE TAUX-BASE-COMPOSE =
+                    1 + (TAUX-INTERET / 12) / 100
+                 COMPUTE VALEUR-ACTUELLE =
+                    VALEUR-FUTURE-CIBLE / TAUX-BASE-COMPOSE **
+                    (NOMBRE-D-ANNEES * 12)
+                    ON SIZE ERROR
+                       DISPLAY "EXCEPTION: LE CALCUL DE "
+                               "VALEUR-ACTUELLE A DEBORDE. "
+                               "VALEUR INCHANGEE."
+                 END-COMPUTE
+              ELSE
+                 COMPUTE TAUX-BASE-COMPOSE =
+                    1 + (TAUX-INTERET / 365) / 100
+                 COMPUTE VALEUR-ACTUELLE =
+                    VALEUR-FUTURE-CIBLE / TAUX-BASE-COMPOSE **
+                    (NOMBRE-D-ANNEES * 365)
+                    ON SIZE ERROR
+                       DISPLAY "EXCEPTION: LE CALCUL DE "
+                               "VALEUR-ACTUELLE A DEBORDE. "
+                               "VALEUR INCHANGEE."
+                 END-COMPUTE
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine converts VALEUR-ACTUELLE into CODE-DEVISE before
+      *  it is formatted for display/printing, the same way
+      *  245-APPLIQUER-DEVISE-FUTURE does for VALEUR-FUTURE
+      ******************************************************************
+       247-APPLIQUER-DEVISE-ACTUELLE.
+           SET DEVISE-IDX TO 1.
+           SEARCH TAUX-CHANGE-ENTRY
+              AT END
+                 MOVE VALEUR-ACTUELLE TO VALEUR-ACTUELLE-FORMATTEE
+              WHEN TC-CODE (DEVISE-IDX) = CODE-DEVISE
+                 COMPUTE VALEUR-ACTUELLE-DEVISE ROUNDED =
+                    VALEUR-ACTUELLE * TC-TAUX (DEVISE-IDX)
+                 MOVE VALEUR-ACTUELLE-DEVISE TO
+                    VALEUR-ACTUELLE-FORMATTEE
+           END-SEARCH.
+      *
+      ******************************************************************
+      *  Comparison mode: runs the same VALEUR-ACTUELLE and
+      *  TAUX-INTERET through all three compounding frequencies and
+      *  prints the three results side by side
+      ******************************************************************
+       700-COMPARAISON-FREQUENCES.
+      *
+           MOVE 0 TO RETRY-PRINCIPAL.
+           PERFORM 105-SAISIR-PRINCIPAL.
+           IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+              IF (VALEUR-ACTUELLE = 0)
+                 MOVE "Y" TO FIN-DE-SECTION-SWITCH
+              ELSE
+                 PERFORM 210-DMD-NOMBRE-ANNEES
+                 IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+                    PERFORM 220-DMD-TAUX-INTERET
+                 END-IF
+                 IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+                    MOVE "ANNUEL"    TO TYPE-TAUX-INTERET
+                    PERFORM 240-CALCULER-VALEUR-FUTURE
+                    MOVE VALEUR-FUTURE-FORMATTEE
+                       TO VF-COMPARAISON-ANNUEL
+                    PERFORM 270-ECRIRE-HISTFILE-SEUL
+                    MOVE "MENSUEL"   TO TYPE-TAUX-INTERET
+                    PERFORM 240-CALCULER-VALEUR-FUTURE
+                    MOVE VALEUR-FUTURE-FORMATTEE
+                       TO VF-COMPARAISON-MENSUEL
+                    PERFORM 270-ECRIRE-HISTFILE-SEUL
+                    MOVE "QUOTIDIEN" TO TYPE-TAUX-INTERET
+                    PERFORM 240-CALCULER-VALEUR-FUTURE
+                    MOVE VALEUR-FUTURE-FORMATTEE
+                       TO VF-COMPARAISON-QUOTIDIEN
+                    PERFORM 270-ECRIRE-HISTFILE-SEUL
+                    DISPLAY "FREQUENCE      VALEUR-FUTURE"
+                    DISPLAY "ANNUEL         " VF-COMPARAISON-ANNUEL
+                    DISPLAY "MENSUEL        " VF-COMPARAISON-MENSUEL
+                    DISPLAY "QUOTIDIEN      " VF-COMPARAISON-QUOTIDIEN
+                 END-IF
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *  Amortization mode: given a principal, prints a year-by-year
+      *  table of interest charged and balance remaining
+      ******************************************************************
+       800-CALCUL-AMORTISSEMENT.
+      *
+           MOVE 0 TO RETRY-PRINCIPAL.
+           PERFORM 105-SAISIR-PRINCIPAL.
+           IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+              IF (VALEUR-ACTUELLE = 0)
+                 MOVE "Y" TO FIN-DE-SECTION-SWITCH
+              ELSE
+                 PERFORM 210-DMD-NOMBRE-ANNEES
+                 IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+                    PERFORM 220-DMD-TAUX-INTERET
+                 END-IF
+                 IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+                    PERFORM 230-DMD-TYPE-TAUX-INTERET
+                 END-IF
+                 IF (FIN-DE-SECTION-SWITCH NOT = "Y")
+                    PERFORM 810-IMPRIMER-ECHEANCIER
+                    PERFORM 260-ECRIRE-HISTORIQUE
+                 END-IF
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *  This routine prints one row per year of the amortization
+      *  schedule, compounding at the frequency of TYPE-TAUX-INTERET
+      ******************************************************************
+       810-IMPRIMER-ECHEANCIER.
+      *
+           EVALUATE TRUE
+              WHEN TYPE-TAUX-INTERET = "ANNUEL" OR "annuel"
+                 MOVE 1 TO AM-PERIODES-PAR-AN
+              WHEN TYPE-TAUX-INTERET = "MENSUEL" OR "mensuel"
+                 MOVE 12 TO AM-PERIODES-PAR-AN
+              WHEN OTHER
+                 MOVE 365 TO AM-PERIODES-PAR-AN
+           END-EVALUATE.
+           MOVE VALEUR-ACTUELLE TO VALEUR-FUTURE.
+           DISPLAY "ANNEE     INTERET CHARGE     SOLDE RESTANT".
+           PERFORM VARYING AM-ANNEE FROM 1 BY 1
+              UNTIL AM-ANNEE > NOMBRE-D-ANNEES
+              MOVE VALEUR-FUTURE TO AM-SOLDE-DEBUT
+              COMPUTE TAUX-BASE-COMPOSE =
+                 1 + (TAUX-INTERET / AM-PERIODES-PAR-AN) / 100
+              COMPUTE VALEUR-FUTURE ROUNDED =
+                 AM-SOLDE-DEBUT * TAUX-BASE-COMPOSE **
+                 AM-PERIODES-PAR-AN
+                 ON SIZE ERROR
+                    DISPLAY "EXCEPTION: LE CALCUL DE L'ECHEANCIER A "
+                            "DEBORDE A L'ANNEE " AM-ANNEE
+                            ". VALEUR INCHANGEE."
+              END-COMPUTE
+              COMPUTE AM-INTERET-CHARGE = VALEUR-FUTURE - AM-SOLDE-DEBUT
+              MOVE AM-INTERET-CHARGE TO AM-INTERET-FORMATTEE
+              MOVE VALEUR-FUTURE TO VALEUR-FUTURE-FORMATTEE
+              DISPLAY AM-ANNEE "        " AM-INTERET-FORMATTEE
+                      "        " VALEUR-FUTURE-FORMATTEE
+           END-PERFORM.
+      *
+      ******************************************************************
+      *  The loop above works in CAD to print the per-year table; the
+      *  final balance still needs the same currency conversion and
+      *  inflation deflation as every other mode before it is logged
+      *  to HISTFILE/GLFILE by 260-ECRIRE-HISTORIQUE
+      ******************************************************************
+           PERFORM 245-APPLIQUER-DEVISE-FUTURE.
+           PERFORM 246-CALCULER-VALEUR-REELLE.
+      *
